@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIENT-INSERT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *le nombre de clients déjà présents avec cet email, pour éviter
+      *les doublons avant d'insérer
+       01 WS-NB-EXISTANTS PIC S9(9) COMP-5 VALUE 0.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *les informations du client à insérer, fournies par l'appelant
+       01  LK-CLIENT-NOM     PIC X(100).
+       01  LK-CLIENT-PRENOM  PIC X(100).
+       01  LK-CLIENT-EMAIL   PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *0 si l'insertion a réussi, 1 si le client existe déjà, le
+      *SQLCODE tel quel pour toute autre erreur ; c'est ce code de
+      *retour qui rend ce sous-programme directement réutilisable par
+      *d'autres traitements (import batch, autres jobs) sans dupliquer
+      *la logique de détection de doublon
+       01  LK-RETURN-CODE    PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING LK-CLIENT-NOM LK-CLIENT-PRENOM
+          LK-CLIENT-EMAIL LK-RETURN-CODE.
+
+      *on vérifie d'abord qu'aucun client n'a déjà cet email avant
+      *d'insérer
+           EXEC SQL
+                SELECT COUNT(*) INTO :WS-NB-EXISTANTS
+                FROM clients
+                WHERE email = :LK-CLIENT-EMAIL
+           END-EXEC.
+
+           IF WS-NB-EXISTANTS GREATER THAN 0
+              MOVE 1 TO LK-RETURN-CODE
+           ELSE
+              EXEC SQL
+                   INSERT INTO clients (nom, prenom, email)
+                   VALUES (:LK-CLIENT-NOM, :LK-CLIENT-PRENOM,
+                   :LK-CLIENT-EMAIL)
+              END-EXEC
+              MOVE SQLCODE TO LK-RETURN-CODE
+           END-IF.
+
+           END PROGRAM "CLIENT-INSERT".
