@@ -1,7 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERT-CLIENT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *un fichier CSV (nom,prenom,email par ligne) pour importer
+      *plusieurs clients d'un coup au lieu de les saisir un par un
+           SELECT CLIENTS-CSV ASSIGN TO "clients.csv"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS-CSV.
+       01 LIGNE-CSV PIC X(300).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -13,38 +25,99 @@
        01  DBNAME         PIC X(10) VALUE "testdb".
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-       
+
+      *le code de retour du sous-programme CLIENT-INSERT : 0 insertion
+      *réussie, 1 client déjà existant, autre valeur = SQLCODE
+       01 WS-RETURN-CODE PIC S9(9) COMP-5.
+
+      *le mode d'exécution choisi par l'utilisateur
+       01 WS-MODE PIC 9.
+
+      *condition de fin de lecture du fichier CSV
+       01 WS-CONDITION-CSV PIC X VALUE "C".
+
        PROCEDURE DIVISION.
-       
+
            DISPLAY "Connexion à la base de données...".
-           
+
            EXEC SQL
                 CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
-           
+
            IF SQLCODE NOT = 0
                DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
                STOP RUN
            END-IF.
-           
-           DISPLAY "Entrez le nom du client : ".
-           ACCEPT CLIENT-NOM.
-           DISPLAY "Entrez le prénom du client : ".
-           ACCEPT CLIENT-PRENOM.
-           DISPLAY "Entrez l'email du client : ".
-           ACCEPT CLIENT-EMAIL.
-           
-           EXEC SQL
-                INSERT INTO clients (nom, prenom, email)
-                VALUES (:CLIENT-NOM, :CLIENT-PRENOM, :CLIENT-EMAIL)
-           END-EXEC.
-           
-           IF SQLCODE = 0
-               DISPLAY "Insertion réussie."
-           ELSE
-               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
-           END-IF.
-           
+
+           DISPLAY "1 pour saisir un client".
+           DISPLAY "2 pour importer un fichier CSV (clients.csv)".
+           ACCEPT WS-MODE.
+
+           EVALUATE WS-MODE
+              WHEN 1
+                 DISPLAY "Entrez le nom du client : ".
+                 ACCEPT CLIENT-NOM.
+                 DISPLAY "Entrez le prénom du client : ".
+                 ACCEPT CLIENT-PRENOM.
+                 DISPLAY "Entrez l'email du client : ".
+                 ACCEPT CLIENT-EMAIL.
+
+      *on délègue la vérification de doublon et l'insertion au
+      *sous-programme, qui est aussi appelé par l'import CSV ci-dessous
+                 CALL "CLIENT-INSERT" USING CLIENT-NOM CLIENT-PRENOM
+                    CLIENT-EMAIL WS-RETURN-CODE
+
+                 EVALUATE WS-RETURN-CODE
+                    WHEN 0
+                       DISPLAY "Insertion réussie."
+                    WHEN 1
+                       DISPLAY
+                       "Client déjà existant, insertion ignorée."
+                    WHEN OTHER
+                       DISPLAY "Erreur d'insertion SQLCODE: "
+                       WS-RETURN-CODE
+                 END-EVALUATE
+
+              WHEN 2
+                 PERFORM IMPORTE-CSV THRU IMPORTE-CSV-FIN
+
+              WHEN OTHER
+                 DISPLAY "mode inconnu"
+           END-EVALUATE.
+
            EXEC SQL COMMIT END-EXEC.
-           
-           STOP RUN.
\ No newline at end of file
+
+           STOP RUN.
+
+      *import en masse : chaque ligne du CSV est passée au même
+      *sous-programme CLIENT-INSERT que la saisie interactive, donc le
+      *doublon y est détecté de la même façon
+       IMPORTE-CSV.
+
+           OPEN INPUT CLIENTS-CSV.
+           PERFORM UNTIL WS-CONDITION-CSV EQUAL "F"
+              READ CLIENTS-CSV
+                 AT END
+                    MOVE "F" TO WS-CONDITION-CSV
+                 NOT AT END
+                    UNSTRING LIGNE-CSV DELIMITED BY ","
+                       INTO CLIENT-NOM CLIENT-PRENOM CLIENT-EMAIL
+                    END-UNSTRING
+                    CALL "CLIENT-INSERT" USING CLIENT-NOM
+                       CLIENT-PRENOM CLIENT-EMAIL WS-RETURN-CODE
+                    EVALUATE WS-RETURN-CODE
+                       WHEN 0
+                          DISPLAY "Insertion réussie pour "
+                          CLIENT-EMAIL
+                       WHEN 1
+                          DISPLAY "Déjà existant, ignoré : "
+                          CLIENT-EMAIL
+                       WHEN OTHER
+                          DISPLAY "Erreur SQLCODE " WS-RETURN-CODE
+                          " pour " CLIENT-EMAIL
+                    END-EVALUATE
+           END-PERFORM.
+           CLOSE CLIENTS-CSV.
+
+       IMPORTE-CSV-FIN.
+           EXIT.
