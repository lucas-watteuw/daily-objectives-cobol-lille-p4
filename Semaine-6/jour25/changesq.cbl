@@ -1,7 +1,20 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. changesq.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *la trace des ajouts/modifications/suppressions sur la table
+      *individus, alimentée run après run
+           SELECT AUDIT-LOG ASSIGN TO "audit-changesq.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG.
+       01 LIGNE-AUDIT-LOG PIC X(250).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -10,17 +23,51 @@
        01  CLIENT-PRENOM  PIC X(50).
        01  CLIENT-TELEPHONE     PIC X(10).
        01  CLIENT-ID        PIC 9(4).
+      *les valeurs avant modification, pour que la trace d'audit garde
+      *mémoire de ce qui a été remplacé (seule la modification les
+      *alimente ; elles restent à blanc pour un ajout ou une
+      *suppression)
+       01  CLIENT-NOM-AVANT        PIC X(50).
+       01  CLIENT-PRENOM-AVANT     PIC X(50).
+       01  CLIENT-TELEPHONE-AVANT  PIC X(10).
       *pour se connecter à la database
        01  USERNAME       PIC X(30) VALUE "postgres".
        01  PASSWD         PIC X(30) VALUE "mdp".
        01  DBNAME         PIC X(10) VALUE "testdb".
        EXEC SQL END DECLARE SECTION END-EXEC.
        EXEC SQL INCLUDE SQLCA END-EXEC.
-      
+
       *le numéro de la commande entré par l'utilisateur
        01 WS-COMMANDE PIC 9.
       *l'id entré par l'utilisateur
        01 WS-UTILISATEUR-ID PIC 9(4).
+      *le nom (ou début de nom) recherché par l'option de recherche
+       01 WS-NOM-RECHERCHE PIC X(50).
+      *la valeur réellement liée au LIKE : le nom saisi, sans les
+      *espaces de fin, suivi d'un "%" pour n'exiger qu'un début de nom
+       01 WS-NOM-RECHERCHE-LIKE PIC X(51).
+
+      *l'id audité : celui saisi par l'utilisateur pour une
+      *modification/suppression, ou celui généré par la table pour
+      *un ajout
+       01 WS-AUDIT-ID PIC 9(4).
+
+      *le sqlcode de l'opération auditée, capturé tout de suite après
+      *l'INSERT/UPDATE/DELETE : SQLCODE lui-même serait déjà écrasé par
+      *le COMMIT (ou la relecture de l'id) exécuté avant ECRIT-AUDIT
+       01 WS-AUDIT-SQLCODE PIC S9(9) COMP-5.
+
+      *le code de retour 0/1 des contrôles de format avant écriture
+       01 WS-RETURN-CODE PIC 9.
+
+      *la trace des opérations d'ajout/modification/suppression
+       01 WS-LIGNE-AUDIT PIC X(120).
+       01 WS-DATE-AUDIT  PIC 9(8).
+       01 WS-HEURE-AUDIT PIC 9(8).
+
+      *le statut du fichier d'audit, pour savoir s'il existe déjà
+       01 WS-AUDIT-STATUS PIC X(2) VALUE SPACES.
+           88 WS-AUDIT-STATUS-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
@@ -37,6 +84,15 @@
                STOP RUN
            END-IF.
 
+      *le journal d'audit est complété run après run : on l'étend
+      *s'il existe déjà, sinon on le crée
+           OPEN INPUT AUDIT-LOG.
+           IF WS-AUDIT-STATUS-OK
+              CLOSE AUDIT-LOG
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
 
       *maintenant que l'on est connecté à la database, on demande à
       *l'utilisateur ce qu'il veut faire
@@ -47,6 +103,7 @@
            DISPLAY "3 pour modifier un individu".
            DISPLAY "4 pour supprimer un individu".
            DISPLAY "5 pour afficher toute la table".
+           DISPLAY "6 pour rechercher un individu par nom".
            DISPLAY "pour quitter le programme, entrer autre chose".
            ACCEPT WS-COMMANDE.
 
@@ -84,10 +141,25 @@
            
 
 
-           WHEN EQUAL 3 
+           WHEN EQUAL 3
               DISPLAY "vous voulez modifier quelqu'un"
               DISPLAY "entrer un id"
               ACCEPT WS-UTILISATEUR-ID
+
+      *on récupère les anciennes valeurs avant de les écraser, comme
+      *pour la suppression, pour que la trace d'audit garde mémoire de
+      *ce qui a été remplacé
+              MOVE SPACES TO CLIENT-NOM-AVANT
+              MOVE SPACES TO CLIENT-PRENOM-AVANT
+              MOVE SPACES TO CLIENT-TELEPHONE-AVANT
+              EXEC SQL
+                  SELECT nom, prenom, telephone
+                  INTO :CLIENT-NOM-AVANT, :CLIENT-PRENOM-AVANT,
+                  :CLIENT-TELEPHONE-AVANT
+                  FROM individus
+                  WHERE id = :WS-UTILISATEUR-ID
+              END-EXEC
+
               DISPLAY "entrer le nouveau nom"
               ACCEPT CLIENT-NOM
               DISPLAY "entrer le nouveau prénom"
@@ -95,39 +167,79 @@
               DISPLAY "entrer le nouveau téléphone"
               ACCEPT CLIENT-TELEPHONE
 
-      *on essaie de modifier une donné dans la table
-              EXEC SQL
-              UPDATE individus 
-              SET prenom = :CLIENT-PRENOM, nom = :CLIENT-NOM, 
-              telephone = :CLIENT-TELEPHONE
-              WHERE id = :WS-UTILISATEUR-ID
-              END-EXEC
-      *on vérifie si la modification est réussi
-              IF SQLCODE = 0
-                  DISPLAY "modification réussie."
+      *on vérifie le format de l'id et du téléphone avant de toucher à
+      *la table
+              MOVE 0 TO WS-RETURN-CODE
+              IF WS-UTILISATEUR-ID EQUAL ZERO
+              OR CLIENT-TELEPHONE IS NOT NUMERIC
+                 MOVE 1 TO WS-RETURN-CODE
+              END-IF
+
+              IF WS-RETURN-CODE NOT EQUAL 0
+                 DISPLAY "id ou telephone invalide, modif annulee"
               ELSE
-                  DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+      *on essaie de modifier une donné dans la table
+                 EXEC SQL
+                 UPDATE individus
+                 SET prenom = :CLIENT-PRENOM, nom = :CLIENT-NOM,
+                 telephone = :CLIENT-TELEPHONE
+                 WHERE id = :WS-UTILISATEUR-ID
+                 END-EXEC
+      *on garde le sqlcode de l'UPDATE tout de suite : le COMMIT qui
+      *suit écraserait SQLCODE avant qu'ECRIT-AUDIT ne le lise
+                 MOVE SQLCODE TO WS-AUDIT-SQLCODE
+                 IF SQLCODE = 0
+                     DISPLAY "modification réussie."
+                 ELSE
+                     DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+                 END-IF
+
+                 EXEC SQL COMMIT END-EXEC
+                 MOVE "MODIFICATION" TO WS-LIGNE-AUDIT
+                 MOVE WS-UTILISATEUR-ID TO WS-AUDIT-ID
+                 PERFORM ECRIT-AUDIT THRU ECRIT-AUDIT-FIN
               END-IF
-                  
-              EXEC SQL COMMIT END-EXEC
-           
-           WHEN EQUAL 4 
+
+           WHEN EQUAL 4
               DISPLAY "vous voulez supprimer quelqu'un"
               DISPLAY "entrer un id"
               ACCEPT WS-UTILISATEUR-ID
 
-              EXEC SQL
-              DELETE FROM individus
-              WHERE id = :WS-UTILISATEUR-ID
-              END-EXEC
-      *on vérifie si la suppression est réussi
-              IF SQLCODE = 0
-                  DISPLAY "suppression réussie."
+      *on vérifie le format de l'id avant de toucher à la table, comme
+      *pour la modification
+              IF WS-UTILISATEUR-ID EQUAL ZERO
+                 DISPLAY "id invalide, suppression annulee"
               ELSE
-                  DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+      *on récupère le nom avant suppression, pour que la trace d'audit
+      *identifie qui a été supprimé
+                 MOVE SPACES TO CLIENT-NOM
+                 MOVE SPACES TO CLIENT-PRENOM
+                 MOVE SPACES TO CLIENT-TELEPHONE
+                 EXEC SQL
+                 SELECT nom, prenom, telephone
+                 INTO :CLIENT-NOM, :CLIENT-PRENOM, :CLIENT-TELEPHONE
+                 FROM individus
+                 WHERE id = :WS-UTILISATEUR-ID
+                 END-EXEC
+
+                 EXEC SQL
+                 DELETE FROM individus
+                 WHERE id = :WS-UTILISATEUR-ID
+                 END-EXEC
+      *on garde le sqlcode du DELETE tout de suite : le COMMIT qui
+      *suit écraserait SQLCODE avant qu'ECRIT-AUDIT ne le lise
+                 MOVE SQLCODE TO WS-AUDIT-SQLCODE
+                 IF SQLCODE = 0
+                     DISPLAY "suppression réussie."
+                 ELSE
+                     DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+                 END-IF
+
+                 EXEC SQL COMMIT END-EXEC
+                 MOVE "SUPPRESSION" TO WS-LIGNE-AUDIT
+                 MOVE WS-UTILISATEUR-ID TO WS-AUDIT-ID
+                 PERFORM ECRIT-AUDIT THRU ECRIT-AUDIT-FIN
               END-IF
-                  
-              EXEC SQL COMMIT END-EXEC
 
            WHEN EQUAL 5 
               DISPLAY "vous voulez afficher toute la table"
@@ -158,11 +270,17 @@
               END-EXEC
 
 
-           WHEN OTHER 
+           WHEN EQUAL 6
+              DISPLAY "entrer le nom (ou le début du nom) recherché"
+              ACCEPT WS-NOM-RECHERCHE
+              PERFORM RECHERCHE-INDIVIDU THRU RECHERCHE-INDIVIDU-FIN
+
+           WHEN OTHER
               DISPLAY "vous voulez quitter le programme"
 
            END-EVALUATE.
 
+           CLOSE AUDIT-LOG.
 
            STOP RUN.
 
@@ -177,19 +295,106 @@
            ACCEPT CLIENT-PRENOM.
            DISPLAY "Entrez le numéro de téléphone : ".
            ACCEPT CLIENT-TELEPHONE.
+
+      *un téléphone n'est valide que s'il ne contient que des chiffres
+           IF CLIENT-TELEPHONE IS NOT NUMERIC
+              DISPLAY "telephone invalide, ajout annule"
+           ELSE
       *on essaie d'insérer les données dans la table
-           EXEC SQL
-               INSERT INTO individus (nom, prenom, telephone)
-               VALUES (:CLIENT-NOM, 
-               :CLIENT-PRENOM,
-               :CLIENT-TELEPHONE)
-           END-EXEC.
+              EXEC SQL
+                  INSERT INTO individus (nom, prenom, telephone)
+                  VALUES (:CLIENT-NOM,
+                  :CLIENT-PRENOM,
+                  :CLIENT-TELEPHONE)
+              END-EXEC
+      *on garde le sqlcode de l'INSERT tout de suite : le COMMIT et la
+      *relecture de l'id qui suivent écraseraient SQLCODE avant
+      *qu'ECRIT-AUDIT ne le lise
+              MOVE SQLCODE TO WS-AUDIT-SQLCODE
       *on vérifie si les données ont été insérées dans la table
-           IF SQLCODE = 0
-               DISPLAY "Insertion réussie."
-           ELSE
-               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+              IF SQLCODE = 0
+                  DISPLAY "Insertion réussie."
+              ELSE
+                  DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+              END-IF
+
+              EXEC SQL COMMIT END-EXEC
+
+      *on récupère l'id généré par la table pour le nouvel individu,
+      *afin que la trace d'audit identifie qui a été ajouté
+              EXEC SQL
+                  SELECT MAX(id) INTO :CLIENT-ID
+                  FROM individus
+              END-EXEC
+
+              MOVE "AJOUT" TO WS-LIGNE-AUDIT
+              MOVE CLIENT-ID TO WS-AUDIT-ID
+              PERFORM ECRIT-AUDIT THRU ECRIT-AUDIT-FIN
            END-IF.
-               
-           EXEC SQL COMMIT END-EXEC.
        END-ECRIT-INDIVIDU.
+
+      *une recherche d'individu par nom, pour ne pas avoir à se
+      *souvenir de l'id ou à tout afficher quand on cherche une
+      *seule personne
+       RECHERCHE-INDIVIDU.
+
+      *on ne garde que le nom saisi, sans les espaces de fin, et on
+      *ajoute le "%" pour que le LIKE accepte un simple début de nom
+           MOVE SPACES TO WS-NOM-RECHERCHE-LIKE.
+           STRING FUNCTION TRIM(WS-NOM-RECHERCHE) "%"
+           INTO WS-NOM-RECHERCHE-LIKE.
+
+           EXEC SQL
+           DECLARE curseur-recherche CURSOR FOR
+           SELECT id, nom, prenom, telephone
+           FROM individus
+           WHERE nom LIKE :WS-NOM-RECHERCHE-LIKE
+              FOR READ ONLY
+           END-EXEC.
+
+           EXEC SQL
+              OPEN curseur-recherche
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100
+              EXEC SQL
+                 FETCH curseur-recherche INTO :CLIENT-ID, :CLIENT-NOM,
+                 :CLIENT-PRENOM, :CLIENT-TELEPHONE
+              END-EXEC
+              IF SQLCODE NOT = 100
+                 DISPLAY CLIENT-ID " " CLIENT-NOM " " CLIENT-PRENOM " "
+                 CLIENT-TELEPHONE
+              END-IF
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur-recherche
+           END-EXEC.
+
+       RECHERCHE-INDIVIDU-FIN.
+           EXIT.
+
+      *on écrit une ligne dans le journal d'audit : l'opération (dans
+      *WS-LIGNE-AUDIT), l'id concerné (dans WS-AUDIT-ID), les valeurs
+      *nom/prenom/telephone (avant et après, pour une modification),
+      *la date et le sqlcode obtenu
+       ECRIT-AUDIT.
+
+           ACCEPT WS-DATE-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HEURE-AUDIT FROM TIME.
+           STRING WS-LIGNE-AUDIT DELIMITED BY SPACE
+           " id=" WS-AUDIT-ID
+           " nom=" FUNCTION TRIM(CLIENT-NOM)
+           " prenom=" FUNCTION TRIM(CLIENT-PRENOM)
+           " telephone=" FUNCTION TRIM(CLIENT-TELEPHONE)
+           " ancien_nom=" FUNCTION TRIM(CLIENT-NOM-AVANT)
+           " ancien_prenom=" FUNCTION TRIM(CLIENT-PRENOM-AVANT)
+           " ancien_telephone=" FUNCTION TRIM(CLIENT-TELEPHONE-AVANT)
+           " date=" WS-DATE-AUDIT
+           " heure=" WS-HEURE-AUDIT
+           " sqlcode=" WS-AUDIT-SQLCODE
+           INTO LIGNE-AUDIT-LOG.
+           WRITE LIGNE-AUDIT-LOG.
+
+       ECRIT-AUDIT-FIN.
+           EXIT.
