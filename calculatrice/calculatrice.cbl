@@ -2,7 +2,28 @@
        PROGRAM-ID. calculatrice.
        AUTHOR. lucas.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *l'historique des calculs, alimenté run après run
+           SELECT HISTORIQUE-CALCULS ASSIGN TO "historique-calculs.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-STATUS.
+
+      *en mode fichier, les opérations à exécuter sont lues ici au
+      *lieu d'être saisies au clavier : une commande et deux nombres
+      *séparés par des virgules sur chaque ligne
+           SELECT OPERATIONS-BATCH ASSIGN TO "operations.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORIQUE-CALCULS.
+       01 LIGNE-HISTORIQUE PIC X(80).
+
+       FD OPERATIONS-BATCH.
+       01 LIGNE-OPERATION PIC X(40).
+
        WORKING-STORAGE SECTION.
 
       *pour une opération mathématique, il faut au minimum 2 nombres
@@ -11,6 +32,28 @@
        01 WS-NOMBRE2 PIC S9(4).
        01 WS-RESULT PIC S9(4).
 
+      *le mode d'exécution : 1 interactif (par défaut), 2 fichier
+       01 WS-MODE PIC X VALUE "1".
+
+      *le symbole de l'opération en cours, pour l'historique
+       01 WS-SYMBOLE-OP PIC X(2).
+
+      *les opérandes/résultat une fois passés dans une image numérique
+      *avant d'être écrits dans l'historique : un STRING sur un champ
+      *signé PIC S9 copie l'octet de signe tel quel au lieu d'afficher
+      *un "-" comme le fait DISPLAY, ce qui rendrait illisible tout
+      *résultat négatif dans historique-calculs.txt
+       01 WS-NOMBRE1-EDIT PIC -(4)9.
+       01 WS-NOMBRE2-EDIT PIC -(4)9.
+       01 WS-RESULT-EDIT  PIC -(4)9.
+
+      *le statut du fichier d'historique, pour savoir s'il existe déjà
+       01 WS-HIST-STATUS PIC X(2) VALUE SPACES.
+           88 WS-HIST-STATUS-OK VALUE "00".
+
+      *condition de fin de lecture du fichier d'opérations en mode batch
+       01 WS-FIN-BATCH PIC X VALUE "N".
+
       *chaine de caractère pour éviter répétition
        01 WS-ADD PIC X(72) VALUE "entrer un nombre différent de 0 si vo
       -     "us voulez faire une autre addition".
@@ -30,8 +73,26 @@
 
        PROCEDURE DIVISION.
 
+      *l'historique est complété run après run : on l'étend s'il
+      *existe déjà, sinon on le crée
+           OPEN INPUT HISTORIQUE-CALCULS.
+           IF WS-HIST-STATUS-OK
+              CLOSE HISTORIQUE-CALCULS
+              OPEN EXTEND HISTORIQUE-CALCULS
+           ELSE
+              OPEN OUTPUT HISTORIQUE-CALCULS
+           END-IF.
+
+           DISPLAY "1 pour le mode interactif".
+           DISPLAY "2 pour le mode fichier (operations.txt)".
+           ACCEPT WS-MODE.
+
+           IF WS-MODE EQUAL "2"
+              PERFORM TRAITE-BATCH THRU TRAITE-BATCH-FIN
+           ELSE
+
            PERFORM UNTIL EXIT
-           
+
            DISPLAY "entrer votre commande"
            DISPLAY "0 pour l'addition"
            DISPLAY "1 pour la soustraction"
@@ -62,6 +123,8 @@
                ACCEPT WS-NOMBRE2
                ADD WS-NOMBRE1 WS-NOMBRE2 TO WS-RESULT
                DISPLAY WS-NOMBRE1 " + " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "+" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       
       *       si l'utilisateur veut refaire une addition avec le précédent résultat
                MOVE WS-RESULT TO WS-NOMBRE1
@@ -74,6 +137,8 @@
                MOVE 0 TO WS-RESULT
                ADD WS-NOMBRE1 WS-NOMBRE2 TO WS-RESULT
                DISPLAY WS-NOMBRE1 " + " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "+" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-ADD 
                ACCEPT WS-NOMBRE2
@@ -88,6 +153,8 @@
                ACCEPT WS-NOMBRE2
                SUBTRACT WS-NOMBRE2 FROM WS-NOMBRE1 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " - " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "-" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *       si l'utilisateur veut soustraire un autre nombre de son résultat précédent
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-SUB 
@@ -95,6 +162,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                SUBTRACT WS-NOMBRE2 FROM WS-NOMBRE1 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " - " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "-" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-SUB 
                ACCEPT WS-NOMBRE2
@@ -109,6 +178,8 @@
                ACCEPT WS-NOMBRE2
                MULTIPLY WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " * " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "*" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur souhaite multiplier un autre nombre avec son résultat précédent
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-MUL 
@@ -116,6 +187,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                MULTIPLY WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " * " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "*" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-MUL 
                ACCEPT WS-NOMBRE2
@@ -131,6 +204,8 @@
                ACCEPT WS-NOMBRE2
                DIVIDE WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " / " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "/" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur veut diviser son résultat par un autre nombre
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-DIV
@@ -138,6 +213,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                DIVIDE WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " / " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "/" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-DIV
                ACCEPT WS-NOMBRE2
@@ -152,6 +229,8 @@
                ACCEPT WS-NOMBRE2
                COMPUTE WS-RESULT = WS-NOMBRE1 ** WS-NOMBRE2
                DISPLAY WS-NOMBRE1 " ** " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "**" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur veut continuer à mettre le résultat à une autre puissance
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-PUI
@@ -159,6 +238,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                COMPUTE WS-RESULT = WS-NOMBRE1 ** WS-NOMBRE2
                DISPLAY WS-NOMBRE1 " ** " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "**" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-PUI 
                ACCEPT WS-NOMBRE2
@@ -175,6 +256,8 @@
                ACCEPT WS-NOMBRE2
                ADD WS-NOMBRE1 WS-NOMBRE2 TO WS-RESULT
                DISPLAY WS-NOMBRE1 " + " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "+" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       
       *       si l'utilisateur veut refaire une addition avec le précédent résultat
                MOVE WS-RESULT TO WS-NOMBRE1
@@ -187,6 +270,8 @@
                MOVE 0 TO WS-RESULT
                ADD WS-NOMBRE1 WS-NOMBRE2 TO WS-RESULT
                DISPLAY WS-NOMBRE1 " + " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "+" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-ADD 
                ACCEPT WS-NOMBRE2
@@ -202,6 +287,8 @@
                MOVE WS-RESULT TO WS-NOMBRE1
                SUBTRACT WS-NOMBRE2 FROM WS-NOMBRE1 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " - " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "-" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *       si l'utilisateur veut soustraire un autre nombre de son résultat précédent
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-SUB 
@@ -209,6 +296,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                SUBTRACT WS-NOMBRE2 FROM WS-NOMBRE1 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " - " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "-" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-SUB 
                ACCEPT WS-NOMBRE2
@@ -223,6 +312,8 @@
                ACCEPT WS-NOMBRE2
                MULTIPLY WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " * " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "*" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur souhaite multiplier un autre nombre avec son résultat précédent
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-MUL 
@@ -230,6 +321,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                MULTIPLY WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " * " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "*" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-MUL 
                ACCEPT WS-NOMBRE2
@@ -245,6 +338,8 @@
                ACCEPT WS-NOMBRE2
                DIVIDE WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " / " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "/" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur veut diviser son résultat par un autre nombre
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-DIV
@@ -252,6 +347,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                DIVIDE WS-NOMBRE1 BY WS-NOMBRE2 GIVING WS-RESULT
                DISPLAY WS-NOMBRE1 " / " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "/" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-DIV
                ACCEPT WS-NOMBRE2
@@ -265,6 +362,8 @@
                ACCEPT WS-NOMBRE2
                COMPUTE WS-RESULT = WS-NOMBRE1 ** WS-NOMBRE2
                DISPLAY WS-NOMBRE1 " ** " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "**" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
       *si l'utilisateur veut continuer à mettre le résultat à une autre puissance
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-PUI
@@ -272,6 +371,8 @@
                PERFORM UNTIL WS-NOMBRE2 EQUAL 0 
                COMPUTE WS-RESULT = WS-NOMBRE1 ** WS-NOMBRE2
                DISPLAY WS-NOMBRE1 " ** " WS-NOMBRE2 " = " WS-RESULT
+               MOVE "**" TO WS-SYMBOLE-OP
+               PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-FIN
                MOVE WS-RESULT TO WS-NOMBRE1
                DISPLAY WS-PUI 
                ACCEPT WS-NOMBRE2
@@ -290,7 +391,79 @@
       
      
 
-           END-PERFORM.
-           
+           END-PERFORM
+
+           END-IF.
+
+           CLOSE HISTORIQUE-CALCULS.
 
            STOP RUN.
+
+      *on écrit une ligne dans l'historique des calculs : les deux
+      *opérandes, l'opération et le résultat
+       ECRIT-HISTORIQUE.
+
+           MOVE WS-NOMBRE1 TO WS-NOMBRE1-EDIT.
+           MOVE WS-NOMBRE2 TO WS-NOMBRE2-EDIT.
+           MOVE WS-RESULT TO WS-RESULT-EDIT.
+           MOVE SPACES TO LIGNE-HISTORIQUE.
+           STRING FUNCTION TRIM(WS-NOMBRE1-EDIT) " " WS-SYMBOLE-OP " "
+           FUNCTION TRIM(WS-NOMBRE2-EDIT)
+           " = " FUNCTION TRIM(WS-RESULT-EDIT)
+           INTO LIGNE-HISTORIQUE.
+           WRITE LIGNE-HISTORIQUE.
+
+       ECRIT-HISTORIQUE-FIN.
+           EXIT.
+
+      *mode fichier : chaque ligne d'operations.txt contient une
+      *commande et deux nombres séparés par des virgules (ex:
+      *"0,12,7" pour une addition de 12 et 7), traités comme si
+      *l'utilisateur les avait tapés au clavier
+       TRAITE-BATCH.
+
+           OPEN INPUT OPERATIONS-BATCH.
+           PERFORM UNTIL WS-FIN-BATCH EQUAL "O"
+              READ OPERATIONS-BATCH
+                 AT END
+                    MOVE "O" TO WS-FIN-BATCH
+                 NOT AT END
+                    UNSTRING LIGNE-OPERATION DELIMITED BY ","
+                       INTO WS-COMMAND WS-NOMBRE1 WS-NOMBRE2
+                    EVALUATE WS-COMMAND
+                       WHEN EQUAL "0"
+                          ADD WS-NOMBRE1 WS-NOMBRE2 GIVING WS-RESULT
+                          MOVE "+" TO WS-SYMBOLE-OP
+                       WHEN EQUAL "1"
+                          SUBTRACT WS-NOMBRE2 FROM WS-NOMBRE1
+                             GIVING WS-RESULT
+                          MOVE "-" TO WS-SYMBOLE-OP
+                       WHEN EQUAL "2"
+                          MULTIPLY WS-NOMBRE1 BY WS-NOMBRE2
+                             GIVING WS-RESULT
+                          MOVE "*" TO WS-SYMBOLE-OP
+                       WHEN EQUAL "3"
+                          DIVIDE WS-NOMBRE1 BY WS-NOMBRE2
+                             GIVING WS-RESULT
+                          MOVE "/" TO WS-SYMBOLE-OP
+                       WHEN EQUAL "4"
+                          COMPUTE WS-RESULT =
+                             WS-NOMBRE1 ** WS-NOMBRE2
+                          MOVE "**" TO WS-SYMBOLE-OP
+                       WHEN OTHER
+                          DISPLAY "commande inconnue dans "
+                          "operations.txt : " LIGNE-OPERATION
+                    END-EVALUATE
+                    IF WS-COMMAND GREATER THAN SPACES
+                    AND WS-COMMAND LESS THAN "5"
+                       DISPLAY WS-NOMBRE1 " " WS-SYMBOLE-OP " "
+                       WS-NOMBRE2 " = " WS-RESULT
+                       PERFORM ECRIT-HISTORIQUE THRU
+                          ECRIT-HISTORIQUE-FIN
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE OPERATIONS-BATCH.
+
+       TRAITE-BATCH-FIN.
+           EXIT.
