@@ -34,9 +34,44 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.           
+               FILE STATUS IS F-OUTPUT-STATUS.
 
-      ****************************************************************** 
+      *le rapport de moyenne et de classement par matière
+           SELECT F-OUTPUT-MATIERE
+               ASSIGN TO 'output-matieres.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-OUTPUT-MATIERE-STATUS.
+
+      *les lignes d'input.dat dont la clé n'est ni "01" ni "02"
+           SELECT F-EXCEPTIONS
+               ASSIGN TO 'input-exceptions.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXCEPTIONS-STATUS.
+
+      *l'historique des moyennes, un enregistrement par éléve et par
+      *trimestre, pour suivre la progression d'un trimestre à l'autre
+           SELECT F-HISTORIQUE
+               ASSIGN TO 'student-historique.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-HISTORIQUE-STATUS.
+
+      *le point de reprise : la position dans input.dat jusqu'où le
+      *dernier run a effectivement traité les enregistrements
+           COPY "../../copybooks/checkpoint-select.copy"
+              REPLACING CHECKPOINT-FILE-LITERAL BY
+              "student-checkpoint.dat".
+
+      *journal d'erreurs commun aux traitements batch de nuit
+           SELECT ERREURS-BATCH
+               ASSIGN TO 'erreurs-batch.log'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-ERREURS-STATUS.
+
+      ******************************************************************
       *    
       ****************************************************************** 
        DATA DIVISION.
@@ -65,18 +100,20 @@
       *si la ligne concerne un étudiant
        01  REC-STUDENT.
       *son r-s-key devrait être 01
-           03 R-S-KEY          PIC 9(02).       
-           03 R-LASTNAME       PIC X(07).       
-           03 R-FIRSTNAME      PIC X(06).       
-           03 R-AGE            PIC 9(02).       
+           03 R-S-KEY          PIC 9(02).
+           03 R-LASTNAME       PIC X(07).
+           03 R-FIRSTNAME      PIC X(06).
+           03 R-AGE            PIC 9(02).
+      *code de la classe de l'éléve (ex CM1A, CM2B)
+           03 R-CLASS          PIC X(05).
 
       *si la ligne concerne une matière
-       01  REC-COURSE. 
+       01  REC-COURSE.
       *son r-c-key devrait être 02
-           03 R-C-KEY          PIC 9(02).       
-           03 R-LABEL          PIC X(21).             
-           03 R-COEF           PIC X(3).  
-           03 R-GRADE          PIC X(5).       
+           03 R-C-KEY          PIC 9(02).
+           03 R-LABEL          PIC X(21).
+           03 R-COEF           PIC X(3).
+           03 R-GRADE          PIC X(5).
 
       *la sortie ne contient qu'un PIC X de 250 caractères
        FD  F-OUTPUT
@@ -85,35 +122,82 @@
 
        01  REC-F-OUTPUT        PIC X(250).
 
-      ****************************************************************** 
-      *    
-      *******-********************************************************** 
+      *une ligne du rapport de moyenne/classement par matière
+       FD  F-OUTPUT-MATIERE
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-OUTPUT-MATIERE PIC X(250).
+
+      *une ligne d'input.dat rejetée car sa clé n'est ni "01" ni "02"
+       FD  F-EXCEPTIONS
+           RECORD CONTAINS 2 TO 1000 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-F-EXCEPTIONS    PIC X(1000).
+
+      *une ligne d'historique : trimestre, nom, prénom, moyenne
+       FD  F-HISTORIQUE
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-HISTORIQUE    PIC X(250).
+
+      *la position (nombre d'enregistrements déjà traités) jusqu'où le
+      *dernier run d'input.dat est allé
+       FD  F-CHECKPOINT
+           RECORD CONTAINS 6 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CHECKPOINT    PIC 9(06).
+
+      *journal d'erreurs commun aux traitements batch de nuit
+       FD  ERREURS-BATCH
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  LIGNE-ERREUR-BATCH  PIC X(120).
+
+      ******************************************************************
+      *
+      *******-**********************************************************
        WORKING-STORAGE SECTION.
       *condition pour lire le fichier 
        01  F-INPUT-STATUS      PIC X(02) VALUE SPACE.
            88 F-INPUT-STATUS-OK    VALUE '00'.        
            88 F-INPUT-STATUS-EOF   VALUE '10'.
-      *condition pour écrire dans le fichier 
+      *condition pour écrire dans le fichier
        01  F-OUTPUT-STATUS     PIC X(02) VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK    VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK    VALUE '00'.
            88 F-OUTPUT-STATUS-EOF   VALUE '10'.
 
+      *conditions pour les nouveaux fichiers
+       01  F-OUTPUT-MATIERE-STATUS PIC X(02) VALUE SPACE.
+           88 F-OUTPUT-MATIERE-STATUS-OK VALUE '00'.
+       01  F-EXCEPTIONS-STATUS     PIC X(02) VALUE SPACE.
+           88 F-EXCEPTIONS-STATUS-OK     VALUE '00'.
+       01  F-HISTORIQUE-STATUS     PIC X(02) VALUE SPACE.
+           88 F-HISTORIQUE-STATUS-OK     VALUE '00'.
+       01  F-ERREURS-STATUS        PIC X(02) VALUE SPACE.
+           88 F-ERREURS-STATUS-OK        VALUE '00'.
+
       *le tableau qui contient les informations sur les étudiants
        01  DATA-STUDENT.
            05 STUDENT-LGHT PIC 9(03) VALUE 0. *>le nombre d'étudiant
            05 STUDENT OCCURS 1 TO 999 TIMES DEPENDING ON STUDENT-LGHT.
-               10 S-FIRSTNAME  PIC X(06).      
+               10 S-FIRSTNAME  PIC X(06).
                10 S-LASTNAME   PIC X(07).
-               10 S-AGE        PIC 9(02). 
-               10 S-AVERAGE    PIC 999V99 VALUE 0. *>la moyenne de l'éléve        
+               10 S-AGE        PIC 9(02).
+               10 S-CLASS      PIC X(05). *>le code de la classe de l'éléve
+               10 S-AVERAGE    PIC 999V99 VALUE 0. *>la moyenne de l'éléve
       *le nombre de note de l'étudiant
-               10 COURSE-LGHT  PIC 9(03) VALUE 0. 
-      *on rajoute les notes de l'éléve, 999 TIMES car on ne peux pas 
-      *faire de DEPENDING ON imbriqués 
+               10 COURSE-LGHT  PIC 9(03) VALUE 0.
+      *on rajoute les notes de l'éléve, 999 TIMES car on ne peux pas
+      *faire de DEPENDING ON imbriqués
                10 TAB-NOTE OCCURS 999 TIMES.
-                    15 LIBELLE          PIC X(21).       
-                    15 COEFFICIENT      PIC 9V9.       
-                    15 GRADE-NOTE       PIC 99V99.  
+                    15 LIBELLE          PIC X(21).
+                    15 COEFFICIENT      PIC 9V9.
+                    15 GRADE-NOTE       PIC 99V99.
 
       *index pour parcourir tableau
        01 WS-INDEX1 PIC 9(3).
@@ -124,22 +208,127 @@
 
       *variable pour contenir la multiplication du coef et de la note
        01 WS-COEF-NOTE PIC 99V99.
-      
+
+      *seuils de réussite et de mention, saisis une fois par run pour
+      *éviter de les recompiler en dur à chaque fois qu'ils changent
+       01 WS-SEUIL-REUSSITE PIC 99V99 VALUE 10,00.
+       01 WS-SEUIL-MENTION  PIC 99V99 VALUE 16,00.
+       01 WS-APPRECIATION   PIC X(09) VALUE SPACES.
+
+      *trimestre du run en cours, reporté dans l'historique pour
+      *pouvoir suivre la progression de chaque éléve au fil du temps
+       01 WS-TERME PIC X(10) VALUE SPACES.
+
+      *regroupement du rapport par classe
+       01 WS-CLASSE-COURANTE PIC X(05) VALUE SPACES.
+       01 WS-CLASSE-NB       PIC 9(03) VALUE 0.
+       01 WS-CLASSE-SOMME    PIC 9(06)V99 VALUE 0.
+       01 WS-CLASSE-MOYENNE  PIC 999V99 VALUE 0.
+
+      *le tableau des statistiques de classe par matière (moyenne de
+      *classe, meilleure et moins bonne note)
+       01 WS-NB-MATIERES PIC 9(3) VALUE 0.
+       01 WS-MATIERE-STAT OCCURS 1 TO 999 TIMES
+          DEPENDING ON WS-NB-MATIERES.
+           05 WS-MAT-LIBELLE       PIC X(21).
+           05 WS-MAT-NB            PIC 9(4) VALUE 0.
+           05 WS-MAT-SOMME         PIC 9(6)V99 VALUE 0.
+           05 WS-MAT-MOYENNE       PIC 99V99 VALUE 0.
+           05 WS-MAT-NOTE-MAX      PIC 99V99 VALUE 0.
+           05 WS-MAT-ETUDIANT-MAX  PIC X(14) VALUE SPACES.
+           05 WS-MAT-NOTE-MIN      PIC 99V99 VALUE 99,99.
+           05 WS-MAT-ETUDIANT-MIN  PIC X(14) VALUE SPACES.
+       01 WS-INDEX-MAT     PIC 9(3).
+       01 WS-MAT-TROUVEE   PIC X VALUE "N".
+           88 WS-MAT-EST-TROUVEE VALUE "O".
+       01 WS-NOM-COMPLET    PIC X(14).
+
+      *gestion du point de reprise sur la lecture d'input.dat
+       COPY "../../copybooks/checkpoint-ws.copy".
+       01 WS-INDEX-SAUT          PIC 9(6).
+
 
       ****************************************************************** 
       *    
       ****************************************************************** 
        PROCEDURE DIVISION.
 
-      *on ouvre le fichier d'entrée 
+      *le trimestre concerné par ce run, reporté dans l'historique
+           DISPLAY "veuillez entrer le trimestre (ex TRIM1)".
+           ACCEPT WS-TERME.
+
+      *les seuils de réussite et de mention peuvent être ajustés à
+      *chaque run sans recompiler le programme
+           DISPLAY "seuil de reussite (defaut 10,00)".
+           ACCEPT WS-SEUIL-REUSSITE.
+           IF WS-SEUIL-REUSSITE EQUAL 0
+              MOVE 10,00 TO WS-SEUIL-REUSSITE
+           END-IF.
+           DISPLAY "seuil de mention (defaut 16,00)".
+           ACCEPT WS-SEUIL-MENTION.
+           IF WS-SEUIL-MENTION EQUAL 0
+              MOVE 16,00 TO WS-SEUIL-MENTION
+           END-IF.
+
+      *on regarde si un point de reprise existe d'un run précédent
+      *qui ne serait pas allé au bout d'input.dat
+           COPY "../../copybooks/checkpoint-init.copy".
+
+      *on ouvre le fichier d'entrée
            OPEN INPUT F-INPUT.
+           OPEN OUTPUT F-EXCEPTIONS.
+
+      *journal d'erreurs commun : on poursuit le fichier existant au
+      *lieu de l'écraser à chaque lancement
+           OPEN INPUT ERREURS-BATCH.
+           IF F-ERREURS-STATUS-OK
+              CLOSE ERREURS-BATCH
+              OPEN EXTEND ERREURS-BATCH
+           ELSE
+              OPEN OUTPUT ERREURS-BATCH
+           END-IF.
       *on initialise la condition de lecture
            SET F-INPUT-STATUS-OK TO TRUE.
+
+      *on saute les enregistrements déjà traités par le run précédent :
+      *on les restocke quand même dans DATA-STUDENT (sans réécrire dans
+      *input-exceptions.dat, déjà alimenté par le lancement précédent),
+      *sinon les rapports perdraient tous les étudiants qui précèdent
+      *le point de reprise
+           IF WS-CHECKPOINT-POS GREATER THAN 0
+              PERFORM VARYING WS-INDEX-SAUT FROM 1 BY 1
+              UNTIL WS-INDEX-SAUT GREATER THAN WS-CHECKPOINT-POS
+              OR F-INPUT-STATUS-EOF
+                 READ F-INPUT
+                 AT END
+                    SET F-INPUT-STATUS-EOF TO TRUE
+                 NOT AT END
+                    IF REC-F-INPUT-2 EQUAL "01"
+                       ADD 1 TO STUDENT-LGHT
+                       MOVE R-FIRSTNAME TO S-FIRSTNAME(STUDENT-LGHT)
+                       MOVE R-LASTNAME TO S-LASTNAME(STUDENT-LGHT)
+                       MOVE R-AGE TO S-AGE(STUDENT-LGHT)
+                       MOVE R-CLASS TO S-CLASS(STUDENT-LGHT)
+                    ELSE
+                       IF REC-F-INPUT-2 EQUAL "02"
+                          ADD 1 TO COURSE-LGHT(STUDENT-LGHT)
+                          MOVE R-LABEL TO LIBELLE(STUDENT-LGHT,
+                          COURSE-LGHT(STUDENT-LGHT))
+                          MOVE R-COEF TO COEFFICIENT(STUDENT-LGHT,
+                          COURSE-LGHT(STUDENT-LGHT))
+                          MOVE R-GRADE TO GRADE-NOTE(STUDENT-LGHT,
+                          COURSE-LGHT(STUDENT-LGHT))
+                       END-IF
+                    END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
       *on lit le fichier
-           PERFORM UNTIL F-INPUT-STATUS-EOF  
-              READ F-INPUT 
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+              READ F-INPUT
       *si on a lu tous le fichier, on arrête de lire
-              AT END 
+              AT END
                  SET F-INPUT-STATUS-EOF TO TRUE
               NOT AT END
       *so la ligne contient le nom d'un étudiant
@@ -148,21 +337,41 @@
                     MOVE R-FIRSTNAME TO S-FIRSTNAME(STUDENT-LGHT)
                     MOVE R-LASTNAME TO S-LASTNAME(STUDENT-LGHT)
                     MOVE R-AGE TO S-AGE(STUDENT-LGHT)
+                    MOVE R-CLASS TO S-CLASS(STUDENT-LGHT)
       *si la ligne contient une matière
                  ELSE
+                    IF REC-F-INPUT-2 EQUAL "02"
       *on incrémente le nombre de matière
-                    ADD 1 TO COURSE-LGHT(STUDENT-LGHT) 
-                    MOVE R-LABEL TO LIBELLE(STUDENT-LGHT,
-                    COURSE-LGHT(STUDENT-LGHT))
-                    MOVE R-COEF TO COEFFICIENT(STUDENT-LGHT,
-                    COURSE-LGHT(STUDENT-LGHT))
-                    MOVE R-GRADE TO GRADE-NOTE(STUDENT-LGHT,
-                    COURSE-LGHT(STUDENT-LGHT))
+                       ADD 1 TO COURSE-LGHT(STUDENT-LGHT)
+                       MOVE R-LABEL TO LIBELLE(STUDENT-LGHT,
+                       COURSE-LGHT(STUDENT-LGHT))
+                       MOVE R-COEF TO COEFFICIENT(STUDENT-LGHT,
+                       COURSE-LGHT(STUDENT-LGHT))
+                       MOVE R-GRADE TO GRADE-NOTE(STUDENT-LGHT,
+                       COURSE-LGHT(STUDENT-LGHT))
+                    ELSE
+      *la clé n'est ni "01" ni "02" : la ligne est rejetée au lieu
+      *d'être absorbée dans le dernier étudiant lu
+                       MOVE REC-F-INPUT-100 TO REC-F-EXCEPTIONS
+                       WRITE REC-F-EXCEPTIONS
+                       MOVE SPACES TO LIGNE-ERREUR-BATCH
+                       STRING "STUDENT clé invalide ligne="
+                       REC-F-INPUT-100
+                       INTO LIGNE-ERREUR-BATCH
+                       WRITE LIGNE-ERREUR-BATCH
+                    END-IF
                  END-IF
+                 COPY "../../copybooks/checkpoint-advance.copy".
            END-PERFORM.
 
-      *on ferme le fichier d'entrée 
+      *on ferme le fichier d'entrée
            CLOSE F-INPUT.
+           CLOSE F-EXCEPTIONS.
+           CLOSE ERREURS-BATCH.
+
+      *le run est allé au bout du fichier, le point de reprise est
+      *remis à zéro pour que le prochain run reparte de input record 1
+           COPY "../../copybooks/checkpoint-reset.copy".
 
 
       *on calcule la moyenne de chaque éléve
@@ -184,37 +393,183 @@
               GIVING S-AVERAGE(WS-INDEX1)
            END-PERFORM.
 
-        
-      *on tri les éléves par ordre alphabétique
-           SORT STUDENT ON ASCENDING S-LASTNAME,
+      *on accumule, pour chaque matière rencontrée, le nombre de notes,
+      *leur somme ainsi que la meilleure et la moins bonne note, pour
+      *constituer le rapport de classement par matière
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1
+           UNTIL WS-INDEX1 GREATER THAN STUDENT-LGHT
+              MOVE SPACES TO WS-NOM-COMPLET
+              STRING S-LASTNAME(WS-INDEX1) " "
+              S-FIRSTNAME(WS-INDEX1) INTO WS-NOM-COMPLET
+              PERFORM VARYING WS-INDEX2 FROM 1 BY 1
+              UNTIL WS-INDEX2 GREATER THAN COURSE-LGHT(WS-INDEX1)
+                 MOVE "N" TO WS-MAT-TROUVEE
+                 PERFORM VARYING WS-INDEX-MAT FROM 1 BY 1
+                 UNTIL WS-INDEX-MAT GREATER THAN WS-NB-MATIERES
+                    IF WS-MAT-LIBELLE(WS-INDEX-MAT) EQUAL
+                    LIBELLE(WS-INDEX1, WS-INDEX2)
+                       SET WS-MAT-EST-TROUVEE TO TRUE
+                    END-IF
+                 END-PERFORM
+                 IF NOT WS-MAT-EST-TROUVEE
+                    ADD 1 TO WS-NB-MATIERES
+                    MOVE WS-NB-MATIERES TO WS-INDEX-MAT
+                    MOVE LIBELLE(WS-INDEX1, WS-INDEX2) TO
+                    WS-MAT-LIBELLE(WS-INDEX-MAT)
+                 END-IF
+                 ADD 1 TO WS-MAT-NB(WS-INDEX-MAT)
+                 ADD GRADE-NOTE(WS-INDEX1, WS-INDEX2) TO
+                 WS-MAT-SOMME(WS-INDEX-MAT)
+                 IF GRADE-NOTE(WS-INDEX1, WS-INDEX2) GREATER THAN
+                 WS-MAT-NOTE-MAX(WS-INDEX-MAT)
+                    MOVE GRADE-NOTE(WS-INDEX1, WS-INDEX2) TO
+                    WS-MAT-NOTE-MAX(WS-INDEX-MAT)
+                    MOVE WS-NOM-COMPLET TO
+                    WS-MAT-ETUDIANT-MAX(WS-INDEX-MAT)
+                 END-IF
+                 IF GRADE-NOTE(WS-INDEX1, WS-INDEX2) LESS THAN
+                 WS-MAT-NOTE-MIN(WS-INDEX-MAT)
+                    MOVE GRADE-NOTE(WS-INDEX1, WS-INDEX2) TO
+                    WS-MAT-NOTE-MIN(WS-INDEX-MAT)
+                    MOVE WS-NOM-COMPLET TO
+                    WS-MAT-ETUDIANT-MIN(WS-INDEX-MAT)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+      *on calcule la moyenne de classe de chaque matière
+           PERFORM VARYING WS-INDEX-MAT FROM 1 BY 1
+           UNTIL WS-INDEX-MAT GREATER THAN WS-NB-MATIERES
+              DIVIDE WS-MAT-SOMME(WS-INDEX-MAT) BY
+              WS-MAT-NB(WS-INDEX-MAT)
+              GIVING WS-MAT-MOYENNE(WS-INDEX-MAT)
+           END-PERFORM.
+
+      *on tri les éléves par classe puis par ordre alphabétique
+           SORT STUDENT ON ASCENDING S-CLASS,
+           ASCENDING S-LASTNAME,
            ASCENDING S-FIRSTNAME.
 
-      *on affiche les éléves 
-           PERFORM VARYING WS-INDEX1 FROM 1 BY 1 
-           UNTIL WS-INDEX1 GREATER THAN STUDENT-LGHT 
-              DISPLAY S-LASTNAME(WS-INDEX1) " " S-FIRSTNAME(WS-INDEX1)    
-              DISPLAY S-AGE(WS-INDEX1)  
+      *on affiche les éléves
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1
+           UNTIL WS-INDEX1 GREATER THAN STUDENT-LGHT
+              DISPLAY S-LASTNAME(WS-INDEX1) " " S-FIRSTNAME(WS-INDEX1)
+              DISPLAY S-AGE(WS-INDEX1)
            END-PERFORM.
 
       *on ouvre le fichier de sortie
            OPEN OUTPUT F-OUTPUT.
-          
-      *on écrit dans le tableau le nom, prénom et moyenne de l'éléve
-           PERFORM VARYING WS-INDEX1 FROM 1 BY 1 
+
+      *l'historique est complété run après run : on l'étend s'il
+      *existe déjà, sinon on le crée
+           OPEN INPUT F-HISTORIQUE.
+           IF F-HISTORIQUE-STATUS-OK
+              CLOSE F-HISTORIQUE
+              OPEN EXTEND F-HISTORIQUE
+           ELSE
+              OPEN OUTPUT F-HISTORIQUE
+           END-IF.
+
+      *on écrit dans le tableau le nom, prénom, classe, moyenne et
+      *appréciation (échec/réussite/mention) de l'éléve, avec un
+      *sous-total par classe
+           MOVE SPACES TO WS-CLASSE-COURANTE.
+           MOVE 0 TO WS-CLASSE-NB.
+           MOVE 0 TO WS-CLASSE-SOMME.
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1
            UNTIL WS-INDEX1 GREATER THAN STUDENT-LGHT
+      *un changement de classe : on imprime le sous-total de la
+      *classe précédente avant de commencer la nouvelle
+              IF S-CLASS(WS-INDEX1) NOT EQUAL WS-CLASSE-COURANTE
+              AND WS-CLASSE-NB GREATER THAN 0
+                 PERFORM ECRIT-SOUSTOTAL-CLASSE
+              END-IF
+              IF S-CLASS(WS-INDEX1) NOT EQUAL WS-CLASSE-COURANTE
+                 MOVE S-CLASS(WS-INDEX1) TO WS-CLASSE-COURANTE
+                 MOVE 0 TO WS-CLASSE-NB
+                 MOVE 0 TO WS-CLASSE-SOMME
+              END-IF
+              ADD 1 TO WS-CLASSE-NB
+              ADD S-AVERAGE(WS-INDEX1) TO WS-CLASSE-SOMME
+
+      *on détermine l'appréciation selon les seuils de réussite/mention
+              IF S-AVERAGE(WS-INDEX1) LESS THAN WS-SEUIL-REUSSITE
+                 MOVE "ECHEC" TO WS-APPRECIATION
+              ELSE
+                 IF S-AVERAGE(WS-INDEX1) GREATER THAN OR EQUAL TO
+                 WS-SEUIL-MENTION
+                    MOVE "MENTION" TO WS-APPRECIATION
+                 ELSE
+                    MOVE "REUSSITE" TO WS-APPRECIATION
+                 END-IF
+              END-IF
+
       *on initialise la ligne à écrire comme une chaine ne contenant que des espaces
               MOVE SPACES TO REC-F-OUTPUT
-      *on écrit le nom, prénom, age et moyenne
-              STRING S-LASTNAME(WS-INDEX1) " " S-FIRSTNAME(WS-INDEX1) 
+      *on écrit le nom, prénom, classe, moyenne et appréciation
+              STRING S-LASTNAME(WS-INDEX1) " " S-FIRSTNAME(WS-INDEX1)
+              " " S-CLASS(WS-INDEX1)
               " " S-AVERAGE(WS-INDEX1)(1:3) ","S-AVERAGE(WS-INDEX1)(4:2)
-              SPACES 
+              " " WS-APPRECIATION
+              SPACES
               INTO REC-F-OUTPUT
               END-STRING
               WRITE REC-F-OUTPUT
+
+      *on écrit aussi un enregistrement d'historique pour le trimestre
+      *en cours, afin de pouvoir suivre la progression de l'éléve
+              MOVE SPACES TO REC-F-HISTORIQUE
+              STRING WS-TERME " " S-LASTNAME(WS-INDEX1) " "
+              S-FIRSTNAME(WS-INDEX1) " "
+              S-AVERAGE(WS-INDEX1)(1:3) ","S-AVERAGE(WS-INDEX1)(4:2)
+              SPACES
+              INTO REC-F-HISTORIQUE
+              END-STRING
+              WRITE REC-F-HISTORIQUE
            END-PERFORM.
 
+      *sous-total de la dernière classe du tableau
+           IF WS-CLASSE-NB GREATER THAN 0
+              PERFORM ECRIT-SOUSTOTAL-CLASSE
+           END-IF.
 
       *on ferme le fichier de sortie
            CLOSE F-OUTPUT.
+           CLOSE F-HISTORIQUE.
+
+      *on écrit le rapport de moyenne et de classement par matière
+           OPEN OUTPUT F-OUTPUT-MATIERE.
+           PERFORM VARYING WS-INDEX-MAT FROM 1 BY 1
+           UNTIL WS-INDEX-MAT GREATER THAN WS-NB-MATIERES
+              MOVE SPACES TO REC-F-OUTPUT-MATIERE
+              STRING WS-MAT-LIBELLE(WS-INDEX-MAT)
+              " MOYENNE " WS-MAT-MOYENNE(WS-INDEX-MAT)(1:2)
+              "," WS-MAT-MOYENNE(WS-INDEX-MAT)(3:2)
+              " MEILLEUR " WS-MAT-ETUDIANT-MAX(WS-INDEX-MAT)
+              " (" WS-MAT-NOTE-MAX(WS-INDEX-MAT)(1:2)
+              "," WS-MAT-NOTE-MAX(WS-INDEX-MAT)(3:2) ")"
+              " MOINS BON " WS-MAT-ETUDIANT-MIN(WS-INDEX-MAT)
+              " (" WS-MAT-NOTE-MIN(WS-INDEX-MAT)(1:2)
+              "," WS-MAT-NOTE-MIN(WS-INDEX-MAT)(3:2) ")"
+              SPACES
+              INTO REC-F-OUTPUT-MATIERE
+              END-STRING
+              WRITE REC-F-OUTPUT-MATIERE
+           END-PERFORM.
+           CLOSE F-OUTPUT-MATIERE.
 
            STOP RUN.
+
+      *écrit la ligne de sous-total (nombre d'éléves, moyenne de
+      *classe) pour la classe WS-CLASSE-COURANTE
+       ECRIT-SOUSTOTAL-CLASSE.
+           DIVIDE WS-CLASSE-SOMME BY WS-CLASSE-NB
+           GIVING WS-CLASSE-MOYENNE
+           MOVE SPACES TO REC-F-OUTPUT
+           STRING "SOUS-TOTAL CLASSE " WS-CLASSE-COURANTE
+           " EFFECTIF " WS-CLASSE-NB
+           " MOYENNE " WS-CLASSE-MOYENNE(1:3) "," WS-CLASSE-MOYENNE(4:2)
+           SPACES
+           INTO REC-F-OUTPUT
+           END-STRING
+           WRITE REC-F-OUTPUT.
