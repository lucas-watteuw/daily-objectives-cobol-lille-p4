@@ -0,0 +1,7 @@
+      *le point de reprise : jusqu'où le dernier run a effectivement
+      *traité le fichier d'entrée, pour ne pas tout relire si ce run
+      *s'est arrêté en cours (partagé par les traitements batch de
+      *nuit : student, elevesRE, rupture, assurance)
+           SELECT F-CHECKPOINT ASSIGN TO CHECKPOINT-FILE-LITERAL
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-CHECKPOINT-STATUS.
