@@ -0,0 +1,8 @@
+      *le run est allé au bout du fichier : le point de reprise est
+      *remis à zéro pour que le prochain run reparte du premier
+      *enregistrement
+           MOVE 0 TO WS-CHECKPOINT-POS.
+           OPEN OUTPUT F-CHECKPOINT.
+           MOVE WS-CHECKPOINT-POS TO REC-F-CHECKPOINT.
+           WRITE REC-F-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
