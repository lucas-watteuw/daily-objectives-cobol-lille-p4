@@ -0,0 +1,10 @@
+      *on pose un point de reprise tous les WS-CHECKPOINT-INTERVAL
+      *enregistrements, pour ne pas tout relire en cas de redémarrage
+                 ADD 1 TO WS-CHECKPOINT-POS
+                 IF FUNCTION MOD(WS-CHECKPOINT-POS,
+                 WS-CHECKPOINT-INTERVAL) EQUAL 0
+                    OPEN OUTPUT F-CHECKPOINT
+                    MOVE WS-CHECKPOINT-POS TO REC-F-CHECKPOINT
+                    WRITE REC-F-CHECKPOINT
+                    CLOSE F-CHECKPOINT
+                 END-IF
