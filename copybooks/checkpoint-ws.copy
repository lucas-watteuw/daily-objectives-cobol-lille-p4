@@ -0,0 +1,8 @@
+      *l'état et la position du point de reprise
+       01 F-CHECKPOINT-STATUS PIC X(02) VALUE SPACE.
+           88 F-CHECKPOINT-STATUS-OK VALUE "00".
+       01 WS-CHECKPOINT-POS PIC 9(6) VALUE 0.
+      *l'intervalle, en enregistrements, entre deux points de reprise ;
+      *commun à tous les traitements batch de nuit pour que l'on sache
+      *à quelle fréquence attendre une écriture du fichier de reprise
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
