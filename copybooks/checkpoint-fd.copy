@@ -0,0 +1,2 @@
+       FD F-CHECKPOINT.
+       01 REC-F-CHECKPOINT PIC 9(06).
