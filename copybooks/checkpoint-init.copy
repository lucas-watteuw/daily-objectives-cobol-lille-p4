@@ -0,0 +1,10 @@
+      *on relit la position de reprise du précédent lancement, s'il
+      *y en a une
+           OPEN INPUT F-CHECKPOINT.
+           IF F-CHECKPOINT-STATUS-OK
+              READ F-CHECKPOINT INTO REC-F-CHECKPOINT
+              MOVE REC-F-CHECKPOINT TO WS-CHECKPOINT-POS
+              CLOSE F-CHECKPOINT
+           ELSE
+              MOVE 0 TO WS-CHECKPOINT-POS
+           END-IF.
