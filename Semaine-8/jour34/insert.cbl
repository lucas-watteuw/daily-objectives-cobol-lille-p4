@@ -4,12 +4,23 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
+
       *les éléments qui vont être mis dans la table USERS
        01 WS-ID-UTILISATEUR           PIC X(10).
        01 WS-NOM-UTILISATEUR          PIC X(50).
        01 WS-MOT-DE-PASSE-UTILISATEUR PIC X(50).
 
+      *le nombre d'utilisateurs qui ont déjà cet id, pour ne pas
+      *écraser un compte existant
+       01 WS-NB-EXISTANTS PIC S9(9) COMP-5 VALUE 0.
+
+      *le mot de passe n'est jamais stocké en clair : on le fait
+      *passer par ce hash avant l'insertion
+       01 WS-MOT-DE-PASSE-HASH   PIC 9(10) VALUE 0.
+       01 WS-MOT-DE-PASSE-HASH-X PIC X(10).
+       01 WS-INDEX-HASH          PIC 99 VALUE 1.
+       01 WS-LONGUEUR-MDP        PIC 99 VALUE 0.
+       01 WS-CODE-CARACTERE      PIC 999 VALUE 0.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -18,33 +29,71 @@
       *on demande 3 informations qui seront mis dans la table
            DISPLAY "quelle est l'id du client?(10 chiffres)".
            ACCEPT WS-ID-UTILISATEUR.
-           DISPLAY "quelle est le nom du client? (50 lettres maximum)".
-           ACCEPT WS-NOM-UTILISATEUR. 
-           DISPLAY "Quelle est le mot de passe du client?(50caractère)".
-           ACCEPT WS-MOT-DE-PASSE-UTILISATEUR.
-
-           DISPLAY " ".
-           DISPLAY "avec espace: "WS-MOT-DE-PASSE-UTILISATEUR.
-           DISPLAY " ".
-           DISPLAY "sans espace: "
-           FUNCTION TRIM(WS-MOT-DE-PASSE-UTILISATEUR).
 
+      *on vérifie qu'aucun utilisateur n'existe déjà avec cet id avant
+      *de continuer la saisie
            EXEC SQL
-               INSERT INTO USERS (ID_USER, NOM, PASSWORD_USER
-               )
-               VALUES (:WS-ID-UTILISATEUR, 
-               :WS-NOM-UTILISATEUR, 
-               :WS-MOT-DE-PASSE-UTILISATEUR
-               )
+               SELECT COUNT(*) INTO :WS-NB-EXISTANTS
+               FROM USERS
+               WHERE ID_USER = :WS-ID-UTILISATEUR
            END-EXEC.
-      *on vérifie si les données ont été insérées dans la table
-           IF SQLCODE = 0
-               DISPLAY "Insertion réussie."
+
+           IF WS-NB-EXISTANTS GREATER THAN 0
+               DISPLAY "cet id est déjà utilisé, insertion annulée"
            ELSE
-               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+               DISPLAY "quelle est le nom du client? (50 lettres maxim"
+               "um)".
+               ACCEPT WS-NOM-UTILISATEUR.
+               DISPLAY "Quelle est le mot de passe du client?(50carac"
+               "tère)".
+               ACCEPT WS-MOT-DE-PASSE-UTILISATEUR.
+
+      *on hash le mot de passe avant de l'enregistrer : on ne stocke
+      *jamais le mot de passe en clair dans la table
+               COMPUTE WS-LONGUEUR-MDP =
+                  FUNCTION LENGTH(FUNCTION TRIM(
+                  WS-MOT-DE-PASSE-UTILISATEUR))
+               PERFORM HASH-MOT-DE-PASSE THRU HASH-MOT-DE-PASSE-FIN.
+               MOVE WS-MOT-DE-PASSE-HASH TO WS-MOT-DE-PASSE-HASH-X.
+
+               EXEC SQL
+                   INSERT INTO USERS (ID_USER, NOM, PASSWORD_USER
+                   )
+                   VALUES (:WS-ID-UTILISATEUR,
+                   :WS-NOM-UTILISATEUR,
+                   :WS-MOT-DE-PASSE-HASH-X
+                   )
+               END-EXEC
+      *on vérifie si les données ont été insérées dans la table
+               IF SQLCODE = 0
+                   DISPLAY "Insertion réussie."
+               ELSE
+                   DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+               END-IF
+
+               EXEC SQL COMMIT END-EXEC
            END-IF.
-               
-           EXEC SQL COMMIT END-EXEC.
-      
+
+           GOBACK.
+
+      *un hash simple (polynomial, base 31) du mot de passe saisi :
+      *GnuCOBOL n'offre pas de fonction de hachage cryptographique en
+      *standard, mais on ne veut en aucun cas écrire le mot de passe
+      *en clair dans la table
+       HASH-MOT-DE-PASSE.
+
+           MOVE 0 TO WS-MOT-DE-PASSE-HASH.
+           PERFORM VARYING WS-INDEX-HASH FROM 1 BY 1
+           UNTIL WS-INDEX-HASH GREATER THAN WS-LONGUEUR-MDP
+              COMPUTE WS-CODE-CARACTERE =
+                 FUNCTION ORD(
+                 WS-MOT-DE-PASSE-UTILISATEUR(WS-INDEX-HASH:1))
+              COMPUTE WS-MOT-DE-PASSE-HASH =
+                 FUNCTION MOD((WS-MOT-DE-PASSE-HASH * 31)
+                 + WS-CODE-CARACTERE, 9999999999)
+           END-PERFORM.
+
+       HASH-MOT-DE-PASSE-FIN.
+           EXIT.
 
            END PROGRAM "insert".
