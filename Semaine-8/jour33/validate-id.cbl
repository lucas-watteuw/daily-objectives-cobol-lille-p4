@@ -3,6 +3,27 @@
        AUTHOR. lucas.
        
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *une vue numérique de l'id, pour vérifier qu'il n'est pas nul une
+      *fois que l'on sait qu'il ne contient que des chiffres, et une
+      *vue chiffre par chiffre pour calculer la clé de contrôle (Luhn)
+       01 WS-ID-NUMERIQUE PIC 9(10) VALUE 0.
+       01 WS-ID-CHIFFRES REDEFINES WS-ID-NUMERIQUE.
+           05 WS-ID-CHIFFRE PIC 9 OCCURS 10 TIMES.
+
+      *le nombre de chiffres significatifs (hors zéros de tête), pour
+      *rejeter les id trop courts qui passeraient quand même le test
+      *numérique (ex : "0000000001")
+       01 WS-ID-LONGUEUR PIC 9(2) VALUE 0.
+
+      *calcul de la clé de contrôle de Luhn sur les 9 premiers chiffres,
+      *comparée au dixième qui joue le rôle de chiffre de contrôle
+       01 WS-LUHN-INDEX      PIC 9(2) COMP.
+       01 WS-LUHN-CHIFFRE    PIC 9(2) COMP.
+       01 WS-LUHN-SOMME      PIC 9(4) COMP VALUE 0.
+       01 WS-LUHN-CLE        PIC 9    VALUE 0.
+
        LINKAGE SECTION.
 
       *l'id du client
@@ -15,9 +36,53 @@
 
       *on met le code de retour à 0
            MOVE 0 TO LK-RETURN-CODE.
-      *on vérifie que l'id du client ne contient que des chiffres
-           IF LK-ID-CLIENT IS NOT NUMERIC 
+      *on vérifie que l'id du client ne contient que des chiffres ;
+      *être numérique ne suffit pas, un id à zéro n'est pas un id
+      *valide
+           IF LK-ID-CLIENT IS NOT NUMERIC
               MOVE 1 TO LK-RETURN-CODE
+           ELSE
+              MOVE LK-ID-CLIENT TO WS-ID-NUMERIQUE
+              IF WS-ID-NUMERIQUE EQUAL ZERO
+                 MOVE 1 TO LK-RETURN-CODE
+              ELSE
+      *on compte les chiffres significatifs, pour rejeter les id trop
+      *courts (complétés de zéros de tête) qui seraient quand même
+      *numériques et non nuls
+                 MOVE 0 TO WS-ID-LONGUEUR
+                 PERFORM VARYING WS-LUHN-INDEX FROM 1 BY 1
+                 UNTIL WS-LUHN-INDEX > 10
+                    IF WS-ID-LONGUEUR EQUAL 0
+                    AND WS-ID-CHIFFRE(WS-LUHN-INDEX) NOT EQUAL 0
+                       COMPUTE WS-ID-LONGUEUR = 11 - WS-LUHN-INDEX
+                    END-IF
+                 END-PERFORM
+                 IF WS-ID-LONGUEUR LESS THAN 6
+                    MOVE 1 TO LK-RETURN-CODE
+                 ELSE
+      *on vérifie la clé de contrôle de Luhn : le dixième chiffre doit
+      *correspondre à la clé calculée sur les neuf premiers
+                    MOVE 0 TO WS-LUHN-SOMME
+                    PERFORM VARYING WS-LUHN-INDEX FROM 1 BY 1
+                    UNTIL WS-LUHN-INDEX > 9
+                       MOVE WS-ID-CHIFFRE(WS-LUHN-INDEX)
+                       TO WS-LUHN-CHIFFRE
+                       IF FUNCTION MOD(9 - WS-LUHN-INDEX, 2) EQUAL 1
+                          MULTIPLY 2 BY WS-LUHN-CHIFFRE
+                          IF WS-LUHN-CHIFFRE GREATER THAN 9
+                             SUBTRACT 9 FROM WS-LUHN-CHIFFRE
+                          END-IF
+                       END-IF
+                       ADD WS-LUHN-CHIFFRE TO WS-LUHN-SOMME
+                    END-PERFORM
+                    COMPUTE WS-LUHN-CLE =
+                    FUNCTION MOD(10 - FUNCTION MOD(WS-LUHN-SOMME, 10),
+                    10)
+                    IF WS-LUHN-CLE NOT EQUAL WS-ID-CHIFFRE(10)
+                       MOVE 1 TO LK-RETURN-CODE
+                    END-IF
+                 END-IF
+              END-IF
            END-IF.
 
 
