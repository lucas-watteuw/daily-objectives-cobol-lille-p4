@@ -58,6 +58,25 @@
       *le nombre d'élément dans le tableau des id clients incorrect
        01 WS-TAILLE-TABLEAU2 PIC 9(03) VALUE ZEROES.
 
+      *un tableau pour se souvenir des numéros de téléphone incorrects
+       01 WS-TABLEAU-ERREUR3.
+           05 WS-TABLEAU3 OCCURS 999 TIMES.
+      *pic z et non pic 9 pour pouvoir éliminer les 0 non significatifs
+              10 WS-LIGNE-INCORRECT3 PIC Z(03).
+              10 WS-PHONE-INCORRECT  PIC X(10).
+
+      *le nombre d'élément dans le tableau des téléphones incorrects
+       01 WS-TAILLE-TABLEAU3 PIC 9(03) VALUE ZEROES.
+
+      *le nombre de lignes où les trois contrôles (mail, id, téléphone)
+      *sont passés avec succès
+       01 WS-NB-LIGNES-VALIDES PIC 9(03) VALUE ZEROES.
+
+      *pour savoir si la ligne en cours de lecture est toujours valide
+      *une fois les trois contrôles effectués
+       01 WS-LIGNE-VALIDE PIC X VALUE "O".
+           88 WS-LIGNE-EST-VALIDE VALUE "O".
+
       *un index pour parcourir le tableau
        01 WS-INDEX PIC 9(03).
 
@@ -72,30 +91,49 @@
            READ USERS
               AT END
                  MOVE "F" TO WS-CONDITION-LIRE
-              NOT AT END 
+              NOT AT END
                  ADD 1 TO WS-NUM-LIGNE
+                 MOVE "O" TO WS-LIGNE-VALIDE
       *on vérifie le mail
                  CALL "validate" using EMAIL WS-RETURN-CODE
       *on vérifie le code de retour
-                 IF WS-RETURN-CODE NOT EQUAL 0 
+                 IF WS-RETURN-CODE NOT EQUAL 0
       *on incrémente la taille du tableau des mail incorrect
                  ADD 1 TO WS-TAILLE-TABLEAU
+                 MOVE "N" TO WS-LIGNE-VALIDE
       *on met le mail incorrect avec son numéro de ligne dans le tableau
-                 MOVE WS-NUM-LIGNE 
+                 MOVE WS-NUM-LIGNE
                  TO WS-LIGNE-INCORRECT(WS-TAILLE-TABLEAU)
                  MOVE EMAIL TO WS-MAIL-INCORRECT(WS-TAILLE-TABLEAU)
                  END-IF
       *on vérifie l'id du client
                  CALL "validate-id" using ID-USER WS-RETURN-CODE
       *on vérifie le code de retour
-                 IF WS-RETURN-CODE NOT EQUAL 0 
+                 IF WS-RETURN-CODE NOT EQUAL 0
       *on incrémente la taille du tableau des id incorrect
                  ADD 1 TO WS-TAILLE-TABLEAU2
+                 MOVE "N" TO WS-LIGNE-VALIDE
       *on met le mail incorrect avec son numéro de ligne dans le tableau
-                 MOVE WS-NUM-LIGNE 
+                 MOVE WS-NUM-LIGNE
                  TO WS-LIGNE-INCORRECT2(WS-TAILLE-TABLEAU2)
                  MOVE ID-USER TO WS-ID-INCORRECT(WS-TAILLE-TABLEAU2)
                  END-IF
+      *on vérifie le numéro de téléphone du client
+                 CALL "validate-phone" using PHONE WS-RETURN-CODE
+      *on vérifie le code de retour
+                 IF WS-RETURN-CODE NOT EQUAL 0
+      *on incrémente la taille du tableau des téléphones incorrects
+                 ADD 1 TO WS-TAILLE-TABLEAU3
+                 MOVE "N" TO WS-LIGNE-VALIDE
+      *on met le téléphone incorrect avec son numéro de ligne dans le tableau
+                 MOVE WS-NUM-LIGNE
+                 TO WS-LIGNE-INCORRECT3(WS-TAILLE-TABLEAU3)
+                 MOVE PHONE TO WS-PHONE-INCORRECT(WS-TAILLE-TABLEAU3)
+                 END-IF
+      *si les trois contrôles sont passés, la ligne compte comme valide
+                 IF WS-LIGNE-EST-VALIDE
+                    ADD 1 TO WS-NB-LIGNES-VALIDES
+                 END-IF
            END-PERFORM.
 
       *on a fini de lire, on ferme le fichier
@@ -140,6 +178,31 @@
               WRITE LIGNE-ERREUR
            END-PERFORM.
 
+      *on écrit maintenant les numéros de téléphone incorrects
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-TAILLE-TABLEAU3
+      *on commence par vider la ligne avant de commencer
+              MOVE SPACES TO LIGNE-ERREUR-CONTENU
+              STRING "[Ligne "
+              FUNCTION TRIM(WS-LIGNE-INCORRECT3(WS-INDEX))
+              '] Erreur : telephone invalide "'
+              WS-PHONE-INCORRECT(WS-INDEX) '"'
+              INTO LIGNE-ERREUR-CONTENU
+      *on écrit maintenant dans le fichier
+              WRITE LIGNE-ERREUR
+           END-PERFORM.
+
+      *on termine le fichier par un résumé du run, pour avoir une vue
+      *d'ensemble sans devoir compter les lignes d'erreur une à une
+           MOVE SPACES TO LIGNE-ERREUR-CONTENU.
+           STRING "--- resume : " WS-NUM-LIGNE " ligne(s) lue(s), "
+           WS-NB-LIGNES-VALIDES " ligne(s) valide(s), "
+           WS-TAILLE-TABLEAU " mail(s) invalide(s), "
+           WS-TAILLE-TABLEAU2 " id invalide(s), "
+           WS-TAILLE-TABLEAU3 " telephone(s) invalide(s) ---"
+           INTO LIGNE-ERREUR-CONTENU
+           WRITE LIGNE-ERREUR.
+
       *on a fini d'écrire, on ferme le fichier
            CLOSE ERROR-FILE.
 
