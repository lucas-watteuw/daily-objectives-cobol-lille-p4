@@ -0,0 +1,25 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. validate-phone.
+       AUTHOR. lucas.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+
+      *le numéro de téléphone du client
+       01 LK-TELEPHONE PIC X(10).
+
+      *le code de retour du programme
+       01 LK-RETURN-CODE PIC 9.
+
+       PROCEDURE DIVISION USING LK-TELEPHONE LK-RETURN-CODE.
+
+      *on met le code de retour à 0
+           MOVE 0 TO LK-RETURN-CODE.
+      *un numéro de téléphone valide occupe les 10 positions du champ
+      *et ne contient que des chiffres
+           IF LK-TELEPHONE IS NOT NUMERIC
+              MOVE 1 TO LK-RETURN-CODE
+           END-IF.
+
+
+           END PROGRAM "validate-phone".
