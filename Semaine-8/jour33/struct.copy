@@ -0,0 +1,6 @@
+      *structure d'une ligne de users.dat : l'id du client, son email
+      *et depuis peu son numéro de téléphone
+       01 LIGNE-USER.
+           05 ID-USER  PIC X(10).
+           05 EMAIL    PIC X(50).
+           05 PHONE    PIC X(10).
