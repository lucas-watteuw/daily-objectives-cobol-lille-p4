@@ -3,6 +3,21 @@
        AUTHOR. lucas.
 
        DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *le nombre de "@" trouvés dans l'adresse
+       01 WS-NB-ARROBASE PIC 9 VALUE 0.
+      *le nombre de "." trouvés dans la partie domaine
+       01 WS-NB-POINT PIC 9 VALUE 0.
+      *la partie locale et la partie domaine, séparées par l'arobase,
+      *pour vérifier qu'aucune des deux n'est vide et que le domaine
+      *contient bien un point
+       01 WS-PARTIE-LOCALE  PIC X(50).
+       01 WS-PARTIE-DOMAINE PIC X(50).
+      *la longueur réelle du domaine (sans les espaces de fin), pour
+      *pouvoir regarder si son dernier caractère est un point
+       01 WS-LONGUEUR-DOMAINE PIC 99 VALUE 0.
+
        LINKAGE SECTION.
 
       *l'email dont on doit véfier s'il est correct ou non
@@ -16,17 +31,36 @@
       *mail est incorrect, le suivant sera considéré incorrect s'il est correct
            MOVE 0 TO LK-RETURN-CODE.
 
-           INSPECT LK-EMAIL TALLYING LK-RETURN-CODE FOR ALL "@".
-
-      *     DISPLAY "le code est " LK-RETURN-CODE.
+           MOVE 0 TO WS-NB-ARROBASE.
+           INSPECT LK-EMAIL TALLYING WS-NB-ARROBASE FOR ALL "@".
 
-      *il est supposé que dans un addresse mail, il n'y a qu'un seul "@"
-           IF LK-RETURN-CODE EQUAL 1
-      *si l'adresse mail est correct, on renvoie un 0 
-              MOVE ZERO TO LK-RETURN-CODE
-      *sinon l'adresse mail est incorrect, on renvoie un 1
-           ELSE
+      *il est supposé que dans une addresse mail, il n'y a qu'un seul "@"
+           IF WS-NB-ARROBASE NOT EQUAL 1
               MOVE 1 TO LK-RETURN-CODE
-           END-IF. 
+           ELSE
+      *compter les "@" ne suffit pas : on vérifie aussi qu'il y a bien
+      *une partie locale et une partie domaine, et que le domaine
+      *contient un point qui n'est ni en première ni en dernière position
+              MOVE SPACES TO WS-PARTIE-LOCALE
+              MOVE SPACES TO WS-PARTIE-DOMAINE
+              UNSTRING LK-EMAIL DELIMITED BY "@"
+                 INTO WS-PARTIE-LOCALE WS-PARTIE-DOMAINE
+              END-UNSTRING
+              MOVE 0 TO WS-NB-POINT
+              INSPECT WS-PARTIE-DOMAINE TALLYING WS-NB-POINT
+                 FOR ALL "."
+              COMPUTE WS-LONGUEUR-DOMAINE =
+                 FUNCTION LENGTH(FUNCTION TRIM(WS-PARTIE-DOMAINE))
+              IF WS-PARTIE-LOCALE EQUAL SPACES
+                 OR WS-PARTIE-DOMAINE EQUAL SPACES
+                 OR WS-NB-POINT EQUAL 0
+                 OR WS-PARTIE-DOMAINE(1:1) EQUAL "."
+                 OR (WS-LONGUEUR-DOMAINE NOT EQUAL 0
+                 AND WS-PARTIE-DOMAINE(WS-LONGUEUR-DOMAINE:1) EQUAL ".")
+                 MOVE 1 TO LK-RETURN-CODE
+              ELSE
+                 MOVE 0 TO LK-RETURN-CODE
+              END-IF
+           END-IF.
 
            END PROGRAM "validate".
