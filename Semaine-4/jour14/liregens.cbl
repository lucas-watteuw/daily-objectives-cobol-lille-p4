@@ -2,11 +2,11 @@
        PROGRAM-ID. liregens.
        AUTHOR. lucas.
 
-      *l'enviroment division est nécessaire pour lire des fichiers 
+      *l'enviroment division est nécessaire pour lire des fichiers
        ENVIRONMENT DIVISION.
       *la section qui gère les entrés et sorties de fichier du programme
        INPUT-OUTPUT SECTION.
-      *section pour donnée un FD(file descriptor) à un fichier 
+      *section pour donnée un FD(file descriptor) à un fichier
       *pour qu'on puisse le lire un peu plus tard
        FILE-CONTROL.
       *mot-clé SELECT pour assigner FD à un fichier
@@ -33,40 +33,58 @@
       *index qui servira à parcourir les tableaux
        01 WS-INDEX PIC 99 VALUE 1.
 
-      *tableau pour contenir nom et prénom des gens
+      *tableau pour contenir nom et prénom des gens ; WS-NB-GENS suit
+      *le nombre réel de personnes lues dans gens.txt, le tableau
+      *n'est donc plus limité à 10 personnes
+       01 WS-NB-GENS PIC 99 VALUE 0.
        01 WS-TABLEAU-GENS.
-           05 WS-GENS OCCURS 10 TIMES.
+           05 WS-GENS OCCURS 1 TO 99 TIMES DEPENDING ON WS-NB-GENS.
               10 WS-NOM    PIC X(12).
               10 WS-PRENOM PIC X(12).
       *condition pour arrêter lecture
        77 WS-FIN-FICHIER   PIC X VALUE "C".
 
+      *le critère de recherche saisi par l'utilisateur : un nom, ou
+      *vide pour tout afficher
+       01 WS-NOM-CHERCHER PIC X(12).
+
        PROCEDURE DIVISION.
 
       *au début, il faut ouvrir le fichier
            OPEN INPUT FICHIER-GENS.
 
       *on a ouvert le fichier, on va le lire maintenant
-           
+
            PERFORM UNTIL WS-FIN-FICHIER EQUAL "F"
               READ FICHIER-GENS
-                 AT END 
-                    MOVE "F" TO WS-FIN-FICHIER 
-                 NOT AT END 
-                    MOVE F-NOM TO WS-NOM(WS-INDEX)
-                    MOVE F-PRENOM TO WS-PRENOM(WS-INDEX)
-                    ADD 1 TO WS-INDEX
+                 AT END
+                    MOVE "F" TO WS-FIN-FICHIER
+                 NOT AT END
+                    ADD 1 TO WS-NB-GENS
+                    MOVE F-NOM TO WS-NOM(WS-NB-GENS)
+                    MOVE F-PRENOM TO WS-PRENOM(WS-NB-GENS)
               END-READ
            END-PERFORM.
 
       *après avoir lu le fichier, il faut fermer les fichier
            CLOSE FICHIER-GENS.
 
-      *on parcourt la tableau pour afficher son contenu
-
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX EQUAL 11 
-           DISPLAY "NOM : " WS-NOM(WS-INDEX) SPACE WITH NO ADVANCING
-           DISPLAY "PRENOM : " WS-PRENOM(WS-INDEX)
+      *on demande un critère de recherche plutôt que de tout afficher :
+      *un nom vide affiche tout le monde, comme avant
+           DISPLAY "quel nom recherchez-vous? (vide pour tout afficher)".
+           ACCEPT WS-NOM-CHERCHER.
+
+      *on parcourt la tableau pour afficher les personnes correspondant
+      *au critère
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-GENS
+              IF WS-NOM-CHERCHER EQUAL SPACES
+              OR WS-NOM-CHERCHER EQUAL WS-NOM(WS-INDEX)
+                 DISPLAY "NOM : " WS-NOM(WS-INDEX) SPACE
+                 WITH NO ADVANCING
+                 DISPLAY "PRENOM : " WS-PRENOM(WS-INDEX)
+              END-IF
            END-PERFORM.
 
            STOP RUN.
