@@ -2,11 +2,11 @@
        PROGRAM-ID. lirepers.
        AUTHOR. lucas.
 
-      *l'enviroment division est nécessaire pour lire des fichiers 
+      *l'enviroment division est nécessaire pour lire des fichiers
        ENVIRONMENT DIVISION.
       *la section qui gère les entrés et sorties de fichier du programme
        INPUT-OUTPUT SECTION.
-      *section pour donnée un FD(file descriptor) à un fichier 
+      *section pour donnée un FD(file descriptor) à un fichier
       *pour qu'on puisse le lire un peu plus tard
        FILE-CONTROL.
       *mot-clé SELECT pour assigner FD à un fichier
@@ -14,6 +14,15 @@
       *on précise comment est organisé le fichier, sequentiel ou non
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *les dates impossibles (jour/mois hors limites) du fichier source
+           SELECT DATES-INVALIDES ASSIGN TO "dates-invalides.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le tableau des personnes avec leur âge calculé, exporté pour
+      *être réutilisé sans tout relire/recalculer
+           SELECT ROSTER-AGES ASSIGN TO "roster-ages.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
       *file section obligatoire pour travailler avec des fichiers
@@ -26,15 +35,34 @@
            05 F-PRENOM PIC X(15).
            05 F-DATE   PIC X(8).
 
+       FD DATES-INVALIDES.
+       01 LIGNE-DATE-INVALIDE.
+           05 NOM-DATE-INVALIDE    PIC X(15).
+           05 FILLER               PIC X.
+           05 PRENOM-DATE-INVALIDE PIC X(15).
+           05 FILLER               PIC X.
+           05 DATE-INVALIDE        PIC X(8).
+
+       FD ROSTER-AGES.
+       01 LIGNE-ROSTER.
+           05 NOM-ROSTER    PIC X(15).
+           05 FILLER        PIC X.
+           05 PRENOM-ROSTER PIC X(15).
+           05 FILLER        PIC X.
+           05 AGE-ROSTER    PIC 9(3).
+
 
        WORKING-STORAGE SECTION.
 
       *index qui servira à parcourir les tableaux
        01 WS-INDEX PIC 99 VALUE 1.
 
-      *tableau pour contenir nom et prénom des gens
+      *tableau pour contenir nom et prénom des gens ; WS-NB-PERS suit
+      *le nombre réel de personnes valides lues dans personnes.txt, le
+      *tableau n'est donc plus limité à 10 personnes
+       01 WS-NB-PERS PIC 99 VALUE 0.
        01 WS-TABLEAU-GENS.
-           05 WS-GENS OCCURS 10 TIMES.
+           05 WS-GENS OCCURS 1 TO 99 TIMES DEPENDING ON WS-NB-PERS.
               10 WS-NOM    PIC X(15).
               10 WS-PRENOM PIC X(15).
               10 WS-DATE PIC X(8).
@@ -46,6 +74,11 @@
        01 WS-MOIS PIC 99.
        01 WS-ANNEE PIC 9(4).
 
+      *la date du jour, pour en tirer l'année courante : calcul de
+      *l'âge et rejet des naissances dans le futur
+       01 WS-DATE-JOUR PIC 9(8).
+       01 WS-ANNEE-COURANTE PIC 9(4).
+
       *le nom chercher par l'utilisateur
        01 WS-NOM-CHERCHER PIC X(15).
 
@@ -53,39 +86,67 @@
 
       *au début, il faut ouvrir le fichier
            OPEN INPUT FICHIER-PERS.
+           OPEN OUTPUT DATES-INVALIDES.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-COURANTE.
 
       *on a ouvert le fichier, on va le lire maintenant
-           
+
            PERFORM UNTIL WS-FIN-FICHIER EQUAL "F"
               READ FICHIER-PERS
-                 AT END 
-                    MOVE "F" TO WS-FIN-FICHIER 
-                 NOT AT END 
-                    MOVE F-NOM TO WS-NOM(WS-INDEX)
-                    MOVE F-PRENOM TO WS-PRENOM(WS-INDEX)
-                    MOVE F-DATE TO WS-DATE(WS-INDEX)
-                    ADD 1 TO WS-INDEX
+                 AT END
+                    MOVE "F" TO WS-FIN-FICHIER
+                 NOT AT END
+      *on rejette les dates impossibles avant de les ajouter au
+      *tableau : jour, mois et année doivent avoir un sens
+                    MOVE F-DATE(3:2) TO WS-JOUR
+                    MOVE F-DATE(1:2) TO WS-MOIS
+                    MOVE F-DATE(5:4) TO WS-ANNEE
+                    IF WS-JOUR LESS THAN 1 OR WS-JOUR GREATER THAN 31
+                    OR WS-MOIS LESS THAN 1 OR WS-MOIS GREATER THAN 12
+                    OR WS-ANNEE GREATER THAN WS-ANNEE-COURANTE
+                       MOVE F-NOM TO NOM-DATE-INVALIDE
+                       MOVE F-PRENOM TO PRENOM-DATE-INVALIDE
+                       MOVE F-DATE TO DATE-INVALIDE
+                       WRITE LIGNE-DATE-INVALIDE
+                    ELSE
+                       ADD 1 TO WS-NB-PERS
+                       MOVE F-NOM TO WS-NOM(WS-NB-PERS)
+                       MOVE F-PRENOM TO WS-PRENOM(WS-NB-PERS)
+                       MOVE F-DATE TO WS-DATE(WS-NB-PERS)
+                    END-IF
               END-READ
            END-PERFORM.
 
       *après avoir lu le fichier, il faut fermer les fichier
            CLOSE FICHIER-PERS.
+           CLOSE DATES-INVALIDES.
 
-      *on parcourt la tableau pour afficher son contenu
+      *on parcourt la tableau pour afficher son contenu et pour
+      *exporter le tout dans roster-ages.txt avec l'âge calculé
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX EQUAL 11 
+           OPEN OUTPUT ROSTER-AGES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PERS
            DISPLAY "NOM : " WS-NOM(WS-INDEX) SPACE WITH NO ADVANCING
            DISPLAY "PRENOM : " WS-PRENOM(WS-INDEX)
            SPACE WITH NO ADVANCING
-      *on met les jours, mois et année dans une variable spécifique 
+      *on met les jours, mois et année dans une variable spécifique
       *pour afficher la date
            MOVE WS-DATE(WS-INDEX)(3:2) TO WS-JOUR
-      *MOVE WS-DATE(WS-INDEX)(3:2) lit à partir du 3ème caractères les 2 qui suivent 
+      *MOVE WS-DATE(WS-INDEX)(3:2) lit à partir du 3ème caractères les 2 qui suivent
       *cela signifie que le caractère 3 et 4 seront placés dans WS-JOUR
            MOVE WS-DATE(WS-INDEX)(1:2) TO WS-MOIS
            MOVE WS-DATE(WS-INDEX)(5:4) TO WS-ANNEE
            DISPLAY "DATE : " WS-JOUR "/" WS-MOIS "/" WS-ANNEE
+
+           MOVE WS-NOM(WS-INDEX) TO NOM-ROSTER
+           MOVE WS-PRENOM(WS-INDEX) TO PRENOM-ROSTER
+           SUBTRACT WS-ANNEE FROM WS-ANNEE-COURANTE GIVING AGE-ROSTER
+           WRITE LIGNE-ROSTER
            END-PERFORM.
+           CLOSE ROSTER-AGES.
 
       *PARTIE 3
 
@@ -93,13 +154,15 @@
            ACCEPT WS-NOM-CHERCHER.
 
       *on cherche le nom de la personne dans le tableau
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX EQUAL 11 
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PERS
               IF WS-NOM-CHERCHER EQUAL WS-NOM(WS-INDEX)
                  DISPLAY "on a trouvé une personne"
                  DISPLAY "Son prénom est " WS-PRENOM(WS-INDEX)
       *on calcule l'age de la personne, on récupère son année de naissance
                  MOVE WS-DATE(WS-INDEX)(5:4) TO WS-ANNEE
-                 SUBTRACT WS-ANNEE FROM 2025 GIVING WS-ANNEE
+                 SUBTRACT WS-ANNEE FROM WS-ANNEE-COURANTE
+                    GIVING WS-ANNEE
                  DISPLAY "Cette personne a " WS-ANNEE " ans."
               END-IF
            END-PERFORM.
