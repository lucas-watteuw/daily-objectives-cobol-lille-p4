@@ -9,13 +9,61 @@
            SELECT ASSURANCE ASSIGN TO "assurance.csv"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *le rapport devient un fichier indexé sur CODE-CONTRAT-SORTIE
+      *pour que le centre d'appel puisse retrouver un contrat
+      *directement au lieu de parcourir tout le fichier
            SELECT ASSURANCE-SORTIE ASSIGN TO "rapport-assurance.dat"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CODE-CONTRAT-SORTIE
+              FILE STATUS IS WS-FS-SORTIE.
 
-           SELECT ASSURANCE-SORTIE-UNIQUE 
+           SELECT ASSURANCE-SORTIE-UNIQUE
            ASSIGN TO "rapport-assurance-unique.dat"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *les sous-totaux par produit ne correspondent à aucun contrat
+      *réel et ne peuvent donc pas porter de clé CODE-CONTRAT ; ils
+      *sortent désormais dans leur propre fichier séquentiel
+           SELECT ASSURANCE-SOUSTOTAUX
+           ASSIGN TO "rapport-assurance-soustotaux.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *les contrats dont la date de fin arrive dans les 30 prochains
+      *jours, pour que le service renouvellement puisse contacter les
+      *clients avant l'échéance
+           SELECT ASSURANCE-RENOUVELLEMENT
+           ASSIGN TO "rapport-renouvellement.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le rapport des contrats actifs, destiné à l'équipe renouvellement
+           SELECT ASSURANCE-ACTIFS
+           ASSIGN TO "rapport-actifs.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le rapport des contrats résiliés ou suspendus, destiné à
+      *l'équipe résiliations
+           SELECT ASSURANCE-RESILIES
+           ASSIGN TO "rapport-resilies.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *les lignes rejetées par les contrôles de validité (montant non
+      *numérique, code contrat invalide, date impossible)
+           SELECT ASSURANCE-EXCEPTIONS
+           ASSIGN TO "assurance-exceptions.dat"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *position de reprise, pour ne pas retraiter tout le fichier
+      *à chaque lancement du batch nocturne
+           COPY "../../copybooks/checkpoint-select.copy"
+              REPLACING CHECKPOINT-FILE-LITERAL BY
+              "assurance-checkpoint.dat".
+
+      *journal d'erreurs commun à tous les traitements batch de nuit
+           SELECT ERREURS-BATCH ASSIGN TO "erreurs-batch.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-ERREURS-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -80,15 +128,85 @@
            05 MONTANT-SORTIE-UNIQUE      PIC X(8).
            05 FILLER                     PIC X.
            05 DEVISE-SORTIE-UNIQUE       PIC X.
-       
-       
+
+       FD ASSURANCE-RENOUVELLEMENT.
+       01 LIGNE-ASSURANCE-RENOUVELLEMENT.
+           05 CODE-CONTRAT-RENOUV PIC 9(8).
+           05 FILLER              PIC X.
+           05 NOM-CONTRAT-RENOUV  PIC X(13).
+           05 FILLER              PIC X(2).
+           05 NOM-CLIENT-RENOUV   PIC X(42).
+           05 FILLER              PIC X.
+           05 DATE-FIN-RENOUV     PIC X(10).
+           05 FILLER              PIC X.
+           05 JOURS-RESTANTS-RENOUV PIC ---9.
+
+       FD ASSURANCE-ACTIFS.
+       01 LIGNE-ASSURANCE-ACTIFS.
+           05 CODE-CONTRAT-ACTIFS PIC 9(8).
+           05 FILLER              PIC X.
+           05 NOM-CONTRAT-ACTIFS  PIC X(13).
+           05 FILLER              PIC X(2).
+           05 NOM-PRODUIT-ACTIFS  PIC X(14).
+           05 FILLER              PIC X.
+           05 NOM-CLIENT-ACTIFS   PIC X(42).
+           05 FILLER              PIC X.
+           05 DATE-DEBUT-ACTIFS   PIC X(10).
+           05 FILLER              PIC X.
+           05 DATE-FIN-ACTIFS     PIC X(10).
+           05 FILLER              PIC X.
+           05 MONTANT-ACTIFS      PIC X(8).
+           05 FILLER              PIC X.
+           05 DEVISE-ACTIFS       PIC X.
+
+       FD ASSURANCE-RESILIES.
+       01 LIGNE-ASSURANCE-RESILIES.
+           05 CODE-CONTRAT-RESIL PIC 9(8).
+           05 FILLER             PIC X.
+           05 NOM-CONTRAT-RESIL  PIC X(13).
+           05 FILLER             PIC X(2).
+           05 NOM-PRODUIT-RESIL  PIC X(14).
+           05 FILLER             PIC X.
+           05 NOM-CLIENT-RESIL   PIC X(42).
+           05 FILLER             PIC X.
+           05 STATUT-RESIL       PIC X(8).
+           05 FILLER             PIC X.
+           05 DATE-DEBUT-RESIL   PIC X(10).
+           05 FILLER             PIC X.
+           05 DATE-FIN-RESIL     PIC X(10).
+           05 FILLER             PIC X.
+           05 MONTANT-RESIL      PIC X(8).
+           05 FILLER             PIC X.
+           05 DEVISE-RESIL       PIC X.
+
+       FD ASSURANCE-EXCEPTIONS.
+       01 LIGNE-EXCEPTION.
+           05 LIGNE-EXCEPTION-CONTENU PIC X(120).
+
+       COPY "../../copybooks/checkpoint-fd.copy".
+
+       FD ERREURS-BATCH.
+       01 LIGNE-ERREUR-BATCH PIC X(120).
+
+       FD ASSURANCE-SOUSTOTAUX.
+       01 LIGNE-SOUSTOTAUX.
+           05 NOM-PRODUIT-SOUSTOTAUX    PIC X(14).
+           05 FILLER                    PIC X.
+           05 NB-CONTRATS-SOUSTOTAUX    PIC X(17).
+           05 FILLER                    PIC X.
+           05 MONTANT-TOTAL-SOUSTOTAUX  PIC 9(8).
+
 
        WORKING-STORAGE SECTION.
 
-      *le tableau qui contient toutes les informations que contenait le fichier assurance.csv 
+      *le tableau qui contient toutes les informations que contenait le fichier assurance.csv
        01 WS-TABLEAU.
-      *OCCURS 36 TIMES car il y a 36 lignes dans le fichier assurance.csv
-           05 WS-ASSURANCE-LIGNE OCCURS 36 TIMES.
+      *WS-NB-CONTRATS suit le nombre réel de lignes lues dans le fichier,
+      *le tableau grandit donc avec le fichier au lieu d'être limité à
+      *36 lignes
+           05 WS-NB-CONTRATS         PIC 9(4) VALUE 0.
+           05 WS-ASSURANCE-LIGNE OCCURS 1 TO 9999 TIMES
+              DEPENDING ON WS-NB-CONTRATS.
               10 WS-CODE-CONTRAT PIC 9(8).
               10 WS-NOM-CONTRAT  PIC X(13).
               10 WS-NOM-PRODUIT  PIC X(14).
@@ -99,185 +217,323 @@
               10 WS-MONTANT      PIC X(8).
               10 WS-DEVISE       PIC X.
               
-      *index pour parcourir le tableau
-       01 WS-INDEX-TABLEAU       PIC 9(2) VALUE 1.
-
-      *condition pour arrêter de lire le fichier 
+      *condition pour arrêter de lire le fichier
        01 WS-CONDITION           PIC X VALUE "C".
 
+      *statut du fichier indexé rapport-assurance.dat
+       01 WS-FS-SORTIE           PIC X(2) VALUE "00".
+
+      *reprise sur le fichier assurance.csv
+       COPY "../../copybooks/checkpoint-ws.copy".
+       01 WS-INDEX-SAUT       PIC 9(6).
+
+      *journal d'erreurs commun aux traitements batch de nuit
+       01 F-ERREURS-STATUS PIC X(02) VALUE SPACE.
+           88 F-ERREURS-STATUS-OK VALUE "00".
+
       *variable pour pouvoir changer le format de la date
        01 WS-ANNEE PIC 9(4).
        01 WS-JOUR PIC 9(2).
        01 WS-MOIS PIC 9(2).
 
-      *nombre entré par l'utilisateur
-       01 WS-NOMBRE-UTILISATEUR PIC 9(2).
+      *code contrat saisi par l'utilisateur pour l'étape bonus, et
+      *résultat de la recherche dans WS-TABLEAU
+       01 WS-CODE-CHERCHE        PIC 9(8).
+       01 WS-INDEX-TROUVE        PIC 9(4) VALUE 0.
+       01 WS-CONTRAT-TROUVE      PIC X VALUE "N".
+           88 WS-CONTRAT-EST-TROUVE VALUE "O".
+
+      *index utilisé pour parcourir le tableau lors de l'écriture des
+      *rapports et pour désigner la ligne à mettre en forme
+       01 WS-INDEX-RAPPORT       PIC 9(4).
+       01 WS-INDEX-FORMAT        PIC 9(4).
+
+      *une ligne déjà remise en forme (dates JJ/MM/AAAA), utilisée pour
+      *alimenter les différents fichiers de sortie sans dupliquer la
+      *logique de mise en forme
+       01 WS-LIGNE-FORMATEE.
+           05 WS-CODE-CONTRAT-F  PIC 9(8).
+           05 WS-NOM-CONTRAT-F   PIC X(13).
+           05 WS-NOM-PRODUIT-F   PIC X(14).
+           05 WS-NOM-CLIENT-F    PIC X(42).
+           05 WS-STATUT-F        PIC X(8).
+           05 WS-DATE-DEBUT-F    PIC X(10).
+           05 WS-DATE-FIN-F      PIC X(10).
+           05 WS-MONTANT-F       PIC X(8).
+           05 WS-DEVISE-F        PIC X.
+
+      *date du jour et nombre de jours restants avant l'échéance,
+      *utilisés pour repérer les contrats à renouveler sous 30 jours
+       01 WS-DATE-JOUR           PIC 9(8).
+       01 WS-DATE-FIN-NUM        PIC 9(8).
+       01 WS-JOURS-RESTANTS      PIC S9(6).
+      *nombre de jours au-delà duquel un contrat n'est plus considéré
+      *comme un renouvellement imminent
+       01 WS-SEUIL-RENOUVELLEMENT PIC 9(3) VALUE 30.
+
+      *les sous-totaux de primes par produit, alimentés au fil de la
+      *lecture du tableau puis ajoutés à la fin du rapport
+       01 WS-PRODUITS-SUBTOTAL.
+           05 WS-NB-PRODUITS-DISTINCTS PIC 9(4) VALUE 0.
+           05 WS-PRODUIT-STAT OCCURS 1 TO 9999 TIMES
+              DEPENDING ON WS-NB-PRODUITS-DISTINCTS.
+              10 WS-PRODUIT-NOM   PIC X(14).
+              10 WS-PRODUIT-COUNT PIC 9(6) VALUE 0.
+              10 WS-PRODUIT-TOTAL PIC 9(8) VALUE 0.
+
+      *index pour retrouver ou parcourir les sous-totaux par produit
+       01 WS-INDEX-PROD          PIC 9(4).
+       01 WS-INDEX-SUBTOTAL      PIC 9(4).
+       01 WS-PROD-TROUVE         PIC X VALUE "N".
+           88 WS-PROD-EST-TROUVE VALUE "O".
+
+      *contrôles de validité appliqués à chaque ligne d'assurance.csv
+      *avant de l'ajouter au tableau
+       01 WS-LIGNE-VALIDE        PIC X VALUE "O".
+           88 WS-LIGNE-EST-VALIDE VALUE "O".
+       01 WS-RAISON-REJET        PIC X(60) VALUE SPACES.
+
+      *variables utilisées pour vérifier qu'une date YYYYMMDD est une
+      *date calendaire réelle
+       01 WS-DATE-A-VALIDER      PIC X(8).
+       01 WS-DATE-ANNEE-V        PIC 9(4).
+       01 WS-DATE-MOIS-V         PIC 9(2).
+       01 WS-DATE-JOUR-V         PIC 9(2).
+       01 WS-JOURS-DANS-MOIS     PIC 9(2).
+       01 WS-DATE-VALIDE         PIC X VALUE "O".
+           88 WS-DATE-EST-VALIDE VALUE "O".
 
        PROCEDURE DIVISION.
 
-      *on ouvre le fichier en mode input 
+      *on relit la position de reprise du précédent lancement, s'il
+      *y en a une
+           COPY "../../copybooks/checkpoint-init.copy".
+
+      *journal d'erreurs commun : on poursuit le fichier existant au
+      *lieu de l'écraser à chaque lancement
+           OPEN INPUT ERREURS-BATCH.
+           IF F-ERREURS-STATUS-OK
+              CLOSE ERREURS-BATCH
+              OPEN EXTEND ERREURS-BATCH
+           ELSE
+              OPEN OUTPUT ERREURS-BATCH
+           END-IF.
+
+      *on ouvre le fichier en mode input
            OPEN INPUT ASSURANCE.
+           OPEN OUTPUT ASSURANCE-EXCEPTIONS.
+
+      *on saute les lignes déjà traitées lors d'un lancement précédent :
+      *on revalide et on restocke quand même chaque ligne dans le
+      *tableau (sans la réécrire dans les fichiers d'exceptions/erreurs,
+      *déjà alimentés par le lancement précédent), sinon le tableau
+      *reconstruit en mémoire perdrait tout ce qui précède le point
+      *de reprise
+           PERFORM VARYING WS-INDEX-SAUT FROM 1 BY 1
+           UNTIL WS-INDEX-SAUT GREATER THAN WS-CHECKPOINT-POS
+              READ ASSURANCE
+                 AT END
+                    MOVE "F" TO WS-CONDITION
+                 NOT AT END
+                    PERFORM VALIDE-LIGNE THRU VALIDE-LIGNE-FIN
+                    IF WS-LIGNE-EST-VALIDE
+                       ADD 1 TO WS-NB-CONTRATS
+                       MOVE CODE-CONTRAT TO
+                          WS-CODE-CONTRAT(WS-NB-CONTRATS)
+                       MOVE NOM-CONTRAT TO
+                          WS-NOM-CONTRAT(WS-NB-CONTRATS)
+                       MOVE NOM-PRODUIT TO
+                          WS-NOM-PRODUIT(WS-NB-CONTRATS)
+                       MOVE NOM-CLIENT TO
+                          WS-NOM-CLIENT(WS-NB-CONTRATS)
+                       MOVE STATUT TO
+                          WS-STATUT(WS-NB-CONTRATS)
+                       MOVE DATE-DEBUT TO
+                          WS-DATE-DEBUT(WS-NB-CONTRATS)
+                       MOVE DATE-FIN TO
+                          WS-DATE-FIN(WS-NB-CONTRATS)
+                       MOVE MONTANT TO
+                          WS-MONTANT(WS-NB-CONTRATS)
+                       MOVE DEVISE TO
+                          WS-DEVISE(WS-NB-CONTRATS)
+                    END-IF
+              END-READ
+           END-PERFORM.
 
       *on enregistre le contenu du fichier dans le tableau
-           PERFORM UNTIL WS-CONDITION EQUAL "F" 
+           PERFORM UNTIL WS-CONDITION EQUAL "F"
               READ ASSURANCE
       *on a lu tout le fichier, on arrête donc de lire
-                 AT END 
+                 AT END
                     MOVE "F" TO WS-CONDITION
-                 NOT AT END 
-                    MOVE CODE-CONTRAT TO 
-                       WS-CODE-CONTRAT(WS-INDEX-TABLEAU)
-                     MOVE NOM-CONTRAT TO 
-                       WS-NOM-CONTRAT(WS-INDEX-TABLEAU)
-                     MOVE NOM-PRODUIT TO 
-                       WS-NOM-PRODUIT(WS-INDEX-TABLEAU)
-                     MOVE NOM-CLIENT TO 
-                       WS-NOM-CLIENT(WS-INDEX-TABLEAU)
-                     MOVE STATUT TO 
-                       WS-STATUT(WS-INDEX-TABLEAU)
-                     MOVE DATE-DEBUT TO 
-                       WS-DATE-DEBUT(WS-INDEX-TABLEAU)
-                     MOVE DATE-FIN TO 
-                       WS-DATE-FIN(WS-INDEX-TABLEAU)
-                     MOVE MONTANT TO 
-                       WS-MONTANT(WS-INDEX-TABLEAU)
-                     MOVE DEVISE TO 
-                       WS-DEVISE(WS-INDEX-TABLEAU)
-                    ADD 1 To WS-INDEX-TABLEAU
+                 NOT AT END
+                    PERFORM VALIDE-LIGNE THRU VALIDE-LIGNE-FIN
+                    IF WS-LIGNE-EST-VALIDE
+                       ADD 1 TO WS-NB-CONTRATS
+                       MOVE CODE-CONTRAT TO
+                          WS-CODE-CONTRAT(WS-NB-CONTRATS)
+                       MOVE NOM-CONTRAT TO
+                          WS-NOM-CONTRAT(WS-NB-CONTRATS)
+                       MOVE NOM-PRODUIT TO
+                          WS-NOM-PRODUIT(WS-NB-CONTRATS)
+                       MOVE NOM-CLIENT TO
+                          WS-NOM-CLIENT(WS-NB-CONTRATS)
+                       MOVE STATUT TO
+                          WS-STATUT(WS-NB-CONTRATS)
+                       MOVE DATE-DEBUT TO
+                          WS-DATE-DEBUT(WS-NB-CONTRATS)
+                       MOVE DATE-FIN TO
+                          WS-DATE-FIN(WS-NB-CONTRATS)
+                       MOVE MONTANT TO
+                          WS-MONTANT(WS-NB-CONTRATS)
+                       MOVE DEVISE TO
+                          WS-DEVISE(WS-NB-CONTRATS)
+                    ELSE
+                       MOVE SPACES TO LIGNE-EXCEPTION-CONTENU
+                       STRING LIGNE-ASSURANCE " -- "
+                       FUNCTION TRIM(WS-RAISON-REJET)
+                       INTO LIGNE-EXCEPTION-CONTENU
+                       WRITE LIGNE-EXCEPTION
+                       MOVE SPACES TO LIGNE-ERREUR-BATCH
+                       STRING "ASSURANCE ligne invalide contrat="
+                       LIGNE-ASSURANCE
+                       INTO LIGNE-ERREUR-BATCH
+                       WRITE LIGNE-ERREUR-BATCH
+                    END-IF
+                    COPY "../../copybooks/checkpoint-advance.copy".
            END-PERFORM.
 
-      *on ferme le fichier 
+      *on ferme les fichiers
            CLOSE ASSURANCE.
+           CLOSE ASSURANCE-EXCEPTIONS.
+           CLOSE ERREURS-BATCH.
 
-
-      
-    
-
-      *partie2
-      *on vérifie s'il y a au moins 7 lignes dans le tableau
-      *si au moins 7, on affiche uniquement la ligne 3 et 7 du tableau
-      *sinon on affiche rien
-           IF WS-INDEX-TABLEAU GREATER THAN 6 
-           DISPLAY "on affiche les infos de la ligne 3 et 7"
-              DISPLAY WS-CODE-CONTRAT(3) " "
-      -          WS-NOM-CONTRAT(3) " "
-      -          WS-NOM-PRODUIT(3) " "
-      -          WS-NOM-CLIENT(3) " "
-      -          WS-STATUT(3) " "
-      -          WS-DATE-DEBUT(3) " "
-      -          WS-DATE-FIN(3) " "
-      -          WS-MONTANT(3) " "
-      -          WS-DEVISE(3) " "
-
-           DISPLAY WS-CODE-CONTRAT(7) " "
-      -          WS-NOM-CONTRAT(7) " "
-      -          WS-NOM-PRODUIT(7) " "
-      -          WS-NOM-CLIENT(7) " "
-      -          WS-STATUT(7) " "
-      -          WS-DATE-DEBUT(7) " "
-      -          WS-DATE-FIN(7) " "
-      -          WS-MONTANT(7) " "
-      -          WS-DEVISE(7) " "
-
-           END-IF.
+      *le fichier a été lu jusqu'au bout : on remet le compteur de
+      *reprise à zéro pour le prochain lancement
+           COPY "../../copybooks/checkpoint-reset.copy".
 
       *partie3
 
-      *on ouvre le fichier en mode output 
+      *on ouvre le fichier en mode output
+      *le fichier est désormais indexé sur CODE-CONTRAT-SORTIE, une
+      *en-tête textuelle n'a donc plus sa place dedans (elle n'a pas de
+      *code contrat valable)
            OPEN OUTPUT ASSURANCE-SORTIE.
 
+      *on ouvre également le fichier des renouvellements à venir, ainsi
+      *que les rapports segmentés par statut
+           OPEN OUTPUT ASSURANCE-RENOUVELLEMENT.
+           OPEN OUTPUT ASSURANCE-ACTIFS.
+           OPEN OUTPUT ASSURANCE-RESILIES.
+
+      *on récupère la date du jour pour calculer les échéances proches
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+      *on écrit désormais une ligne par contrat du portefeuille, et non
+      *plus seulement les lignes 3 et 7 du tableau
+           PERFORM VARYING WS-INDEX-RAPPORT FROM 1 BY 1
+           UNTIL WS-INDEX-RAPPORT GREATER THAN WS-NB-CONTRATS
+              MOVE WS-INDEX-RAPPORT TO WS-INDEX-FORMAT
+              PERFORM FORMATE-CONTRAT THRU FORMATE-CONTRAT-FIN
+
+              MOVE WS-CODE-CONTRAT-F TO CODE-CONTRAT-SORTIE
+              MOVE WS-NOM-CONTRAT-F  TO NOM-CONTRAT-SORTIE
+              MOVE WS-NOM-PRODUIT-F  TO NOM-PRODUIT-SORTIE
+              MOVE WS-NOM-CLIENT-F   TO NOM-CLIENT-SORTIE
+              MOVE WS-STATUT-F       TO STATUT-SORTIE
+              MOVE WS-DATE-DEBUT-F   TO DATE-DEBUT-SORTIE
+              MOVE WS-DATE-FIN-F     TO DATE-FIN-SORTIE
+              MOVE WS-MONTANT-F      TO MONTANT-SORTIE
+              MOVE WS-DEVISE-F       TO DEVISE-SORTIE
+              WRITE LIGNE-ASSURANCE-SORTIE
+
+      *si l'échéance du contrat tombe dans les WS-SEUIL-RENOUVELLEMENT
+      *prochains jours, on l'ajoute au rapport de renouvellement
+              MOVE WS-DATE-FIN(WS-INDEX-RAPPORT) TO WS-DATE-FIN-NUM
+              COMPUTE WS-JOURS-RESTANTS =
+                 FUNCTION INTEGER-OF-DATE(WS-DATE-FIN-NUM) -
+                 FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR)
+              IF WS-JOURS-RESTANTS >= 0
+              AND WS-JOURS-RESTANTS <= WS-SEUIL-RENOUVELLEMENT
+                 MOVE WS-CODE-CONTRAT-F TO CODE-CONTRAT-RENOUV
+                 MOVE WS-NOM-CONTRAT-F  TO NOM-CONTRAT-RENOUV
+                 MOVE WS-NOM-CLIENT-F   TO NOM-CLIENT-RENOUV
+                 MOVE WS-DATE-FIN-F     TO DATE-FIN-RENOUV
+                 MOVE WS-JOURS-RESTANTS TO JOURS-RESTANTS-RENOUV
+                 WRITE LIGNE-ASSURANCE-RENOUVELLEMENT
+              END-IF
+
+      *on répartit ensuite le contrat dans le rapport actifs ou dans
+      *le rapport résiliés/suspendus selon son statut
+              IF FUNCTION TRIM(WS-STATUT-F) EQUAL "ACTIF"
+                 MOVE WS-CODE-CONTRAT-F TO CODE-CONTRAT-ACTIFS
+                 MOVE WS-NOM-CONTRAT-F  TO NOM-CONTRAT-ACTIFS
+                 MOVE WS-NOM-PRODUIT-F  TO NOM-PRODUIT-ACTIFS
+                 MOVE WS-NOM-CLIENT-F   TO NOM-CLIENT-ACTIFS
+                 MOVE WS-DATE-DEBUT-F   TO DATE-DEBUT-ACTIFS
+                 MOVE WS-DATE-FIN-F     TO DATE-FIN-ACTIFS
+                 MOVE WS-MONTANT-F      TO MONTANT-ACTIFS
+                 MOVE WS-DEVISE-F       TO DEVISE-ACTIFS
+                 WRITE LIGNE-ASSURANCE-ACTIFS
+              ELSE
+                 MOVE WS-CODE-CONTRAT-F TO CODE-CONTRAT-RESIL
+                 MOVE WS-NOM-CONTRAT-F  TO NOM-CONTRAT-RESIL
+                 MOVE WS-NOM-PRODUIT-F  TO NOM-PRODUIT-RESIL
+                 MOVE WS-NOM-CLIENT-F   TO NOM-CLIENT-RESIL
+                 MOVE WS-STATUT-F       TO STATUT-RESIL
+                 MOVE WS-DATE-DEBUT-F   TO DATE-DEBUT-RESIL
+                 MOVE WS-DATE-FIN-F     TO DATE-FIN-RESIL
+                 MOVE WS-MONTANT-F      TO MONTANT-RESIL
+                 MOVE WS-DEVISE-F       TO DEVISE-RESIL
+                 WRITE LIGNE-ASSURANCE-RESILIES
+              END-IF
+
+      *on cumule la prime de ce contrat dans le sous-total de son
+      *produit
+              PERFORM ACCUMULE-PRODUIT THRU ACCUMULE-PRODUIT-FIN
+           END-PERFORM.
 
-      *on créer une en-tête pour le ficher de sortie
-           
-           MOVE "CODE    " TO CODE-CONTRAT-SORTIE.
-           MOVE "NOM          " TO NOM-CONTRAT-SORTIE.
-           MOVE "NOM   Produit" TO NOM-PRODUIT-SORTIE.
-           MOVE "NOM   CLient" TO NOM-CLIENT-SORTIE.
-           MOVE "STATUT  " TO STATUT-SORTIE.   
-           MOVE "DEBUT  " TO DATE-DEBUT-SORTIE.
-           MOVE "FIN  " TO DATE-FIN-SORTIE.       
-           MOVE "MONTANT  " TO MONTANT-SORTIE.
-           MOVE  "%" TO DEVISE-SORTIE. 
-           WRITE LIGNE-ASSURANCE-SORTIE.
-
-      *on écrit dans le fichier la sections 3 
-       
-           MOVE WS-CODE-CONTRAT(3) TO CODE-CONTRAT-SORTIE. 
-           MOVE WS-NOM-CONTRAT(3) TO NOM-CONTRAT-SORTIE.
-           MOVE WS-NOM-PRODUIT(3) TO NOM-PRODUIT-SORTIE.
-           MOVE WS-NOM-CLIENT(3) TO NOM-CLIENT-SORTIE.
-           MOVE WS-STATUT(3) TO STATUT-SORTIE.
-
-      *on change le format de la date de début
-           MOVE WS-DATE-DEBUT(3)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-DEBUT(3)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-DEBUT(3)(7:2) TO WS-MOIS.
-
-
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-DEBUT-SORTIE. 
-
-      *on change le format de la date de fin
-           MOVE WS-DATE-FIN(3)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-FIN(3)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-FIN(3)(7:2) TO WS-MOIS.
-
-
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-FIN-SORTIE. 
-
-           
-           MOVE WS-MONTANT(3) TO MONTANT-SORTIE.
-           MOVE WS-DEVISE(3) TO DEVISE-SORTIE.
-           WRITE LIGNE-ASSURANCE-SORTIE.
-
-      *on écrit dans le fichier la sections 7
-           MOVE WS-CODE-CONTRAT(7) TO CODE-CONTRAT-SORTIE. 
-           MOVE WS-NOM-CONTRAT(7) TO NOM-CONTRAT-SORTIE.
-           MOVE WS-NOM-PRODUIT(7) TO NOM-PRODUIT-SORTIE.
-           MOVE WS-NOM-CLIENT(7) TO NOM-CLIENT-SORTIE.
-           MOVE WS-STATUT(7) TO STATUT-SORTIE.
-
-      *on change le format de la date de début
-           MOVE WS-DATE-DEBUT(7)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-DEBUT(7)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-DEBUT(7)(7:2) TO WS-MOIS.
-
-
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-DEBUT-SORTIE. 
-
-      *on change le format de la date de fin
-           MOVE WS-DATE-FIN(7)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-FIN(7)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-FIN(7)(7:2) TO WS-MOIS.
-
-
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-FIN-SORTIE. 
-
-
-           MOVE WS-MONTANT(7) TO MONTANT-SORTIE.
-           MOVE WS-DEVISE(7) TO DEVISE-SORTIE.
-           WRITE LIGNE-ASSURANCE-SORTIE.
+      *on ajoute un sous-total (nombre de contrats et somme des primes)
+      *par produit rencontré, dans son propre fichier séquentiel
+      *puisque ces lignes ne portent pas de CODE-CONTRAT réel
+           OPEN OUTPUT ASSURANCE-SOUSTOTAUX.
+           PERFORM VARYING WS-INDEX-SUBTOTAL FROM 1 BY 1
+           UNTIL WS-INDEX-SUBTOTAL GREATER THAN WS-NB-PRODUITS-DISTINCTS
+              MOVE WS-PRODUIT-NOM(WS-INDEX-SUBTOTAL)
+              TO NOM-PRODUIT-SOUSTOTAUX
+              STRING WS-PRODUIT-COUNT(WS-INDEX-SUBTOTAL)
+              " contrat(s)" INTO NB-CONTRATS-SOUSTOTAUX
+              MOVE WS-PRODUIT-TOTAL(WS-INDEX-SUBTOTAL)
+              TO MONTANT-TOTAL-SOUSTOTAUX
+              WRITE LIGNE-SOUSTOTAUX
+           END-PERFORM.
+           CLOSE ASSURANCE-SOUSTOTAUX.
 
-      *on ferme le fichier
+      *on ferme les fichiers
            CLOSE ASSURANCE-SORTIE.
+           CLOSE ASSURANCE-RENOUVELLEMENT.
+           CLOSE ASSURANCE-ACTIFS.
+           CLOSE ASSURANCE-RESILIES.
 
-           DISPLAY "Fin du traitement – 2 enregistrements exportés"
+           DISPLAY "Fin du traitement - " WS-NB-CONTRATS
+              " enregistrement(s) exporté(s)"
 
       *étape bonus
 
-      *on demande à l'utilisateur un nombre entre 1 et 36
-           DISPLAY "veuillez entrer un nombre entre 1 et 36".
-           ACCEPT WS-NOMBRE-UTILISATEUR.
-      *l'utilisateur a rentré un mauvais nombre, on arrête le programme
-           IF WS-NOMBRE-UTILISATEUR GREATER THAN 36 
-           OR WS-NOMBRE-UTILISATEUR LESS THAN 1 
-              DISPLAY "vous n'avez pas respecté la consigne"
+      *on demande à l'utilisateur le code contrat à 8 chiffres plutôt
+      *qu'un numéro de ligne, qui n'a aucun sens pour le métier
+           DISPLAY "veuillez entrer un code contrat (8 chiffres)".
+           ACCEPT WS-CODE-CHERCHE.
+
+      *on recherche la ligne correspondante dans WS-TABLEAU
+           PERFORM CHERCHE-CONTRAT THRU CHERCHE-CONTRAT-FIN.
+
+      *le code contrat n'a été trouvé dans aucune ligne du tableau
+           IF NOT WS-CONTRAT-EST-TROUVE
+              DISPLAY "aucun contrat ne correspond à ce code"
               STOP RUN
            END-IF.
-   
+
       *on ouvre le fichier de sorite unique
 
            OPEN OUTPUT ASSURANCE-SORTIE-UNIQUE.
@@ -295,40 +551,40 @@
            MOVE  "%" TO DEVISE-SORTIE-UNIQUE. 
            WRITE LIGNE-ASSURANCE-SORTIE-UNIQUE.
 
-      *on écrit la ligne choisit par l'utilisateur
+      *on écrit la ligne du contrat trouvé par CHERCHE-CONTRAT
 
-           MOVE WS-CODE-CONTRAT(WS-NOMBRE-UTILISATEUR) 
-           TO CODE-CONTRAT-SORTIE-UNIQUE. 
-           MOVE WS-NOM-CONTRAT(WS-NOMBRE-UTILISATEUR)
+           MOVE WS-CODE-CONTRAT(WS-INDEX-TROUVE)
+           TO CODE-CONTRAT-SORTIE-UNIQUE.
+           MOVE WS-NOM-CONTRAT(WS-INDEX-TROUVE)
            TO NOM-CONTRAT-SORTIE-UNIQUE.
-           MOVE WS-NOM-PRODUIT(WS-NOMBRE-UTILISATEUR) 
+           MOVE WS-NOM-PRODUIT(WS-INDEX-TROUVE)
            TO NOM-PRODUIT-SORTIE-UNIQUE.
-           MOVE WS-NOM-CLIENT(WS-NOMBRE-UTILISATEUR) 
+           MOVE WS-NOM-CLIENT(WS-INDEX-TROUVE)
            TO NOM-CLIENT-SORTIE-UNIQUE.
-           MOVE WS-STATUT(WS-NOMBRE-UTILISATEUR) TO STATUT-SORTIE-UNIQUE.
+           MOVE WS-STATUT(WS-INDEX-TROUVE) TO STATUT-SORTIE-UNIQUE.
 
       *on change le format de la date de début
-           MOVE WS-DATE-DEBUT(WS-NOMBRE-UTILISATEUR)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-DEBUT(WS-NOMBRE-UTILISATEUR)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-DEBUT(WS-NOMBRE-UTILISATEUR)(7:2) TO WS-MOIS.
+           MOVE WS-DATE-DEBUT(WS-INDEX-TROUVE)(1:4) TO WS-ANNEE.
+           MOVE WS-DATE-DEBUT(WS-INDEX-TROUVE)(5:2) TO WS-JOUR.
+           MOVE WS-DATE-DEBUT(WS-INDEX-TROUVE)(7:2) TO WS-MOIS.
 
 
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-DEBUT-SORTIE-UNIQUE. 
+           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/",
+           WS-ANNEE) TO DATE-DEBUT-SORTIE-UNIQUE.
 
       *on change le format de la date de fin
-           MOVE WS-DATE-FIN(WS-NOMBRE-UTILISATEUR)(1:4) TO WS-ANNEE.
-           MOVE WS-DATE-FIN(WS-NOMBRE-UTILISATEUR)(5:2) TO WS-JOUR.
-           MOVE WS-DATE-FIN(WS-NOMBRE-UTILISATEUR)(7:2) TO WS-MOIS.
+           MOVE WS-DATE-FIN(WS-INDEX-TROUVE)(1:4) TO WS-ANNEE.
+           MOVE WS-DATE-FIN(WS-INDEX-TROUVE)(5:2) TO WS-JOUR.
+           MOVE WS-DATE-FIN(WS-INDEX-TROUVE)(7:2) TO WS-MOIS.
 
 
-           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/", 
-           WS-ANNEE) TO DATE-FIN-SORTIE-UNIQUE. 
+           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/",
+           WS-ANNEE) TO DATE-FIN-SORTIE-UNIQUE.
 
-           
-           MOVE WS-MONTANT(WS-NOMBRE-UTILISATEUR) 
+
+           MOVE WS-MONTANT(WS-INDEX-TROUVE)
            TO MONTANT-SORTIE-UNIQUE.
-           MOVE WS-DEVISE(WS-NOMBRE-UTILISATEUR) 
+           MOVE WS-DEVISE(WS-INDEX-TROUVE)
            TO DEVISE-SORTIE-UNIQUE.
            WRITE LIGNE-ASSURANCE-SORTIE-UNIQUE.
 
@@ -336,3 +592,146 @@
            CLOSE ASSURANCE-SORTIE-UNIQUE.
 
            STOP RUN.
+
+      *on met en forme la ligne WS-INDEX-FORMAT du tableau (dates au
+      *format JJ/MM/AAAA) dans WS-LIGNE-FORMATEE, pour être réutilisée
+      *par chacun des rapports générés à partir du tableau
+       FORMATE-CONTRAT.
+           MOVE WS-CODE-CONTRAT(WS-INDEX-FORMAT) TO WS-CODE-CONTRAT-F.
+           MOVE WS-NOM-CONTRAT(WS-INDEX-FORMAT)  TO WS-NOM-CONTRAT-F.
+           MOVE WS-NOM-PRODUIT(WS-INDEX-FORMAT)  TO WS-NOM-PRODUIT-F.
+           MOVE WS-NOM-CLIENT(WS-INDEX-FORMAT)   TO WS-NOM-CLIENT-F.
+           MOVE WS-STATUT(WS-INDEX-FORMAT)       TO WS-STATUT-F.
+
+           MOVE WS-DATE-DEBUT(WS-INDEX-FORMAT)(1:4) TO WS-ANNEE.
+           MOVE WS-DATE-DEBUT(WS-INDEX-FORMAT)(5:2) TO WS-JOUR.
+           MOVE WS-DATE-DEBUT(WS-INDEX-FORMAT)(7:2) TO WS-MOIS.
+           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/",
+           WS-ANNEE) TO WS-DATE-DEBUT-F.
+
+           MOVE WS-DATE-FIN(WS-INDEX-FORMAT)(1:4) TO WS-ANNEE.
+           MOVE WS-DATE-FIN(WS-INDEX-FORMAT)(5:2) TO WS-JOUR.
+           MOVE WS-DATE-FIN(WS-INDEX-FORMAT)(7:2) TO WS-MOIS.
+           MOVE FUNCTION CONCATENATE(WS-JOUR, "/", WS-MOIS, "/",
+           WS-ANNEE) TO WS-DATE-FIN-F.
+
+           MOVE WS-MONTANT(WS-INDEX-FORMAT) TO WS-MONTANT-F.
+           MOVE WS-DEVISE(WS-INDEX-FORMAT)  TO WS-DEVISE-F.
+       FORMATE-CONTRAT-FIN.
+           EXIT.
+
+      *on cherche le produit du contrat courant (WS-NOM-PRODUIT-F)
+      *parmi les sous-totaux déjà connus ; on l'ajoute s'il est nouveau
+       ACCUMULE-PRODUIT.
+           MOVE "N" TO WS-PROD-TROUVE
+           PERFORM VARYING WS-INDEX-PROD FROM 1 BY 1
+           UNTIL WS-INDEX-PROD GREATER THAN WS-NB-PRODUITS-DISTINCTS
+              IF WS-PRODUIT-NOM(WS-INDEX-PROD) EQUAL WS-NOM-PRODUIT-F
+                 SET WS-PROD-EST-TROUVE TO TRUE
+                 ADD 1 TO WS-PRODUIT-COUNT(WS-INDEX-PROD)
+                 ADD FUNCTION NUMVAL(WS-MONTANT-F)
+                    TO WS-PRODUIT-TOTAL(WS-INDEX-PROD)
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-PROD-EST-TROUVE
+              ADD 1 TO WS-NB-PRODUITS-DISTINCTS
+              MOVE WS-NOM-PRODUIT-F TO
+                 WS-PRODUIT-NOM(WS-NB-PRODUITS-DISTINCTS)
+              MOVE 1 TO WS-PRODUIT-COUNT(WS-NB-PRODUITS-DISTINCTS)
+              MOVE FUNCTION NUMVAL(WS-MONTANT-F) TO
+                 WS-PRODUIT-TOTAL(WS-NB-PRODUITS-DISTINCTS)
+           END-IF.
+       ACCUMULE-PRODUIT-FIN.
+           EXIT.
+
+      *on parcourt WS-TABLEAU à la recherche de WS-CODE-CHERCHE et on
+      *retient la position de la ligne trouvée dans WS-INDEX-TROUVE
+       CHERCHE-CONTRAT.
+           MOVE "N" TO WS-CONTRAT-TROUVE
+           MOVE 0 TO WS-INDEX-TROUVE
+           PERFORM VARYING WS-INDEX-RAPPORT FROM 1 BY 1
+           UNTIL WS-INDEX-RAPPORT GREATER THAN WS-NB-CONTRATS
+              IF WS-CODE-CONTRAT(WS-INDEX-RAPPORT) EQUAL WS-CODE-CHERCHE
+                 SET WS-CONTRAT-EST-TROUVE TO TRUE
+                 MOVE WS-INDEX-RAPPORT TO WS-INDEX-TROUVE
+              END-IF
+           END-PERFORM.
+       CHERCHE-CONTRAT-FIN.
+           EXIT.
+
+      *on vérifie que la ligne LIGNE-ASSURANCE qui vient d'être lue est
+      *exploitable : code contrat et montant numériques, dates de
+      *début et de fin réelles
+       VALIDE-LIGNE.
+           MOVE "O" TO WS-LIGNE-VALIDE
+           MOVE SPACES TO WS-RAISON-REJET
+
+           IF CODE-CONTRAT NOT NUMERIC
+              MOVE "N" TO WS-LIGNE-VALIDE
+              STRING FUNCTION TRIM(WS-RAISON-REJET)
+              " code contrat invalide" INTO WS-RAISON-REJET
+           END-IF
+
+           IF MONTANT NOT NUMERIC
+              MOVE "N" TO WS-LIGNE-VALIDE
+              STRING FUNCTION TRIM(WS-RAISON-REJET)
+              " montant invalide" INTO WS-RAISON-REJET
+           END-IF
+
+           MOVE DATE-DEBUT TO WS-DATE-A-VALIDER
+           PERFORM VALIDE-DATE THRU VALIDE-DATE-FIN
+           IF NOT WS-DATE-EST-VALIDE
+              MOVE "N" TO WS-LIGNE-VALIDE
+              STRING FUNCTION TRIM(WS-RAISON-REJET)
+              " date de début invalide" INTO WS-RAISON-REJET
+           END-IF
+
+           MOVE DATE-FIN TO WS-DATE-A-VALIDER
+           PERFORM VALIDE-DATE THRU VALIDE-DATE-FIN
+           IF NOT WS-DATE-EST-VALIDE
+              MOVE "N" TO WS-LIGNE-VALIDE
+              STRING FUNCTION TRIM(WS-RAISON-REJET)
+              " date de fin invalide" INTO WS-RAISON-REJET
+           END-IF.
+       VALIDE-LIGNE-FIN.
+           EXIT.
+
+      *on vérifie que WS-DATE-A-VALIDER (YYYYMMDD) est bien une date
+      *calendaire réelle (mois 1-12, jour compatible avec le mois et
+      *l'année, bissextile comprise)
+       VALIDE-DATE.
+           MOVE "O" TO WS-DATE-VALIDE
+
+           IF WS-DATE-A-VALIDER NOT NUMERIC
+              MOVE "N" TO WS-DATE-VALIDE
+           ELSE
+              MOVE WS-DATE-A-VALIDER(1:4) TO WS-DATE-ANNEE-V
+              MOVE WS-DATE-A-VALIDER(5:2) TO WS-DATE-MOIS-V
+              MOVE WS-DATE-A-VALIDER(7:2) TO WS-DATE-JOUR-V
+
+              IF WS-DATE-MOIS-V < 1 OR WS-DATE-MOIS-V > 12
+                 MOVE "N" TO WS-DATE-VALIDE
+              ELSE
+                 EVALUATE WS-DATE-MOIS-V
+                    WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-JOURS-DANS-MOIS
+                    WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-JOURS-DANS-MOIS
+                    WHEN 2
+                       IF FUNCTION MOD(WS-DATE-ANNEE-V, 400) = 0
+                       OR (FUNCTION MOD(WS-DATE-ANNEE-V, 4) = 0 AND
+                           FUNCTION MOD(WS-DATE-ANNEE-V, 100) NOT = 0)
+                          MOVE 29 TO WS-JOURS-DANS-MOIS
+                       ELSE
+                          MOVE 28 TO WS-JOURS-DANS-MOIS
+                       END-IF
+                 END-EVALUATE
+                 IF WS-DATE-JOUR-V < 1
+                 OR WS-DATE-JOUR-V > WS-JOURS-DANS-MOIS
+                    MOVE "N" TO WS-DATE-VALIDE
+                 END-IF
+              END-IF
+           END-IF.
+       VALIDE-DATE-FIN.
+           EXIT.
