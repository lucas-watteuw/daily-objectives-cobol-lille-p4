@@ -11,80 +11,316 @@
            SELECT REUSSI ASSIGN TO "reussite.txt"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *les éléves qui dépassent nettement le seuil de réussite, pour
+      *un tableau d'honneur distinct de la simple liste des reçus
+           SELECT REUSSI-MENTION ASSIGN TO "reussite-mention.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *les statistiques de la classe (moyenne, médiane, répartition)
+           SELECT STATS ASSIGN TO "statistiques.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le point de reprise : la position du dernier élève traité, pour
+      *ne pas tout relire si le run précédent s'est arrêté en cours
+           COPY "../../copybooks/checkpoint-select.copy"
+              REPLACING CHECKPOINT-FILE-LITERAL BY
+              "elevesre-checkpoint.dat".
+
+      *le journal d'erreurs commun aux traitements de nuit (elevesRE,
+      *rupture, assurance, student), pour n'avoir qu'un seul fichier
+      *à surveiller au lieu d'un par traitement
+           SELECT ERREURS-BATCH ASSIGN TO "erreurs-batch.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-ERREURS-STATUS.
 
 
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD ELEVES.
        01 LIGNE.
            05 NOM PIC X(10).
            05 NOTES PIC 9(2).
 
-       FD REUSSI.   
+       COPY "../../copybooks/checkpoint-fd.copy".
+
+       FD ERREURS-BATCH.
+       01 LIGNE-ERREUR-BATCH PIC X(120).
+
+       FD REUSSI.
        01 LIGNE-REUSSI.
            05 NOM-REUSSI PIC X(10).
            05 NOTES-REUSSI PIC 9(2).
 
-       WORKING-STORAGE SECTION. 
+       FD REUSSI-MENTION.
+       01 LIGNE-REUSSI-MENTION.
+           05 NOM-MENTION PIC X(10).
+           05 NOTES-MENTION PIC 9(2).
+
+       FD STATS.
+       01 LIGNE-STATS.
+           05 LIGNE-STATS-CONTENU PIC X(80).
+
+       WORKING-STORAGE SECTION.
 
-      *index pour savoir combien d'éléves ont réussi
+      *le seuil de réussite et le seuil de mention peuvent être ajustés
+      *à chaque run sans recompiler le programme
+       01 WS-SEUIL-REUSSITE PIC 9(2) VALUE 10.
+       01 WS-SEUIL-MENTION  PIC 9(2) VALUE 16.
+
+      *index pour savoir combien d'éléves ont réussi / ont une mention
        01 WS-INDEX-READ PIC 9(3) VALUE 1.
+       01 WS-INDEX-MENTION PIC 9(3) VALUE 1.
 
-      *tableau contenant les éléves qui ont plus que 10
+      *tableau contenant les éléves qui ont réussi ; WS-NB-REUSSI suit
+      *le nombre réel d'éléves reçus au lieu d'être limité à 15
+       01 WS-NB-REUSSI PIC 9(3) VALUE 0.
        01 WS-TABLEAU-REU.
-           05 WS-ETUDIANT OCCURS 15 TIMES.
+           05 WS-ETUDIANT OCCURS 1 TO 999 TIMES
+              DEPENDING ON WS-NB-REUSSI.
               10 WS-NOM PIC X(10).
-              10 WS-NOTES PIC 9(2). 
+              10 WS-NOTES PIC 9(2).
+
+      *tableau contenant les éléves en mention
+       01 WS-NB-MENTION PIC 9(3) VALUE 0.
+       01 WS-TABLEAU-MENTION.
+           05 WS-ETUDIANT-MENTION OCCURS 1 TO 999 TIMES
+              DEPENDING ON WS-NB-MENTION.
+              10 WS-NOM-M PIC X(10).
+              10 WS-NOTES-M PIC 9(2).
+
+      *toutes les notes de la classe, pour les statistiques (moyenne,
+      *médiane, répartition par tranche)
+       01 WS-NB-ELEVES PIC 9(3) VALUE 0.
+       01 WS-TOUTES-NOTES OCCURS 1 TO 999 TIMES
+          DEPENDING ON WS-NB-ELEVES.
+           05 WS-NOTE-ELEVE PIC 9(2).
 
       *conditions pou arrêter lecture de fichier
        01 WS-FIN-LIRE PIC X VALUE "C".
 
-      *index pour écrire dans réussite.txt 
+      *index pour écrire dans réussite.txt
        01 WS-INDEX-ECRIT PIC 9(3).
 
+      *variables de calcul des statistiques
+       01 WS-SOMME-NOTES    PIC 9(5) VALUE 0.
+       01 WS-MOYENNE-CLASSE PIC 99V99 VALUE 0.
+       01 WS-MEDIANE        PIC 99V99 VALUE 0.
+       01 WS-NB-BAND-ECHEC  PIC 9(3) VALUE 0.
+       01 WS-NB-BAND-PASSABLE PIC 9(3) VALUE 0.
+       01 WS-NB-BAND-BIEN     PIC 9(3) VALUE 0.
+       01 WS-NB-BAND-TRESBIEN PIC 9(3) VALUE 0.
+       01 WS-INDEX-TRI       PIC 9(3).
+       01 WS-INDEX-TRI2      PIC 9(3).
+       01 WS-NOTE-TEMP       PIC 9(2).
+
+      *le point de reprise : la position (nombre d'éléves déjà
+      *traités) jusqu'où le dernier run d'eleves.txt est allé
+       COPY "../../copybooks/checkpoint-ws.copy".
+       01 WS-INDEX-SAUT     PIC 9(6).
+
+      *le statut du journal d'erreurs commun, pour savoir s'il existe
+      *déjà d'un run précédent (le sien ou celui d'un autre traitement)
+       01 F-ERREURS-STATUS  PIC X(02) VALUE SPACE.
+           88 F-ERREURS-STATUS-OK VALUE "00".
+       01 WS-MILIEU          PIC 9(3).
+
 
 
        PROCEDURE DIVISION.
 
+      *le seuil de réussite peut être ajusté à chaque run sans
+      *recompiler le programme, par exemple pour une note plancher
+      *curvée
+           DISPLAY "seuil de reussite (defaut 10)".
+           ACCEPT WS-SEUIL-REUSSITE.
+           IF WS-SEUIL-REUSSITE EQUAL 0
+              MOVE 10 TO WS-SEUIL-REUSSITE
+           END-IF.
+           DISPLAY "seuil de mention (defaut 16)".
+           ACCEPT WS-SEUIL-MENTION.
+           IF WS-SEUIL-MENTION EQUAL 0
+              MOVE 16 TO WS-SEUIL-MENTION
+           END-IF.
+
+      *on regarde si un point de reprise existe d'un run précédent qui
+      *ne serait pas allé au bout d'eleves.txt
+           COPY "../../copybooks/checkpoint-init.copy".
+
+      *le journal d'erreurs est commun aux traitements de nuit : on
+      *l'étend s'il existe déjà, sinon on le crée
+           OPEN INPUT ERREURS-BATCH.
+           IF F-ERREURS-STATUS-OK
+              CLOSE ERREURS-BATCH
+              OPEN EXTEND ERREURS-BATCH
+           ELSE
+              OPEN OUTPUT ERREURS-BATCH
+           END-IF.
+
       *on commence par ouvrir le fichier pour le lire
            OPEN INPUT ELEVES.
-           
+
+      *on saute les éléves déjà traités par le run précédent : on les
+      *reclasse quand même dans le tableau (sans réécrire dans le
+      *journal d'erreurs, déjà alimenté par le lancement précédent),
+      *sinon les statistiques perdraient tous les éléves qui précèdent
+      *le point de reprise
+           IF WS-CHECKPOINT-POS GREATER THAN 0
+              PERFORM VARYING WS-INDEX-SAUT FROM 1 BY 1
+              UNTIL WS-INDEX-SAUT GREATER THAN WS-CHECKPOINT-POS
+              OR WS-FIN-LIRE EQUAL "F"
+                 READ ELEVES
+                 AT END
+                    MOVE "F" TO WS-FIN-LIRE
+                 NOT AT END
+                    IF NOTES IS NUMERIC
+                       ADD 1 TO WS-NB-ELEVES
+                       MOVE NOTES TO WS-NOTE-ELEVE(WS-NB-ELEVES)
+                       IF NOTES GREATER THAN WS-SEUIL-REUSSITE
+                          ADD 1 TO WS-NB-REUSSI
+                          MOVE NOM TO WS-NOM(WS-NB-REUSSI)
+                          MOVE NOTES TO WS-NOTES(WS-NB-REUSSI)
+                          IF NOTES GREATER THAN OR EQUAL TO
+                          WS-SEUIL-MENTION
+                             ADD 1 TO WS-NB-MENTION
+                             MOVE NOM TO WS-NOM-M(WS-NB-MENTION)
+                             MOVE NOTES TO WS-NOTES-M(WS-NB-MENTION)
+                          END-IF
+                       END-IF
+                    END-IF
+              END-PERFORM
+           END-IF.
+
       *on va lire le fichier et enregistrer les résultats dans un tableau
            PERFORM UNTIL WS-FIN-LIRE EQUAL "F"
               READ ELEVES
-              AT END 
+              AT END
                  MOVE "F" TO WS-FIN-LIRE
-              NOT AT END 
-                 IF NOTES GREATER THAN 10
-                    MOVE NOM TO WS-NOM(WS-INDEX-READ)
-                    MOVE NOTES TO WS-NOTES(WS-INDEX-READ)
-                    ADD 1 TO WS-INDEX-READ
-      *on affiche les éléves qui ont 10 ou moins
-                  ELSE  
-                    DISPLAY "echoué " NOM NOTES
-                  END-IF
+              NOT AT END
+      *une note non numérique est rejetée dans le journal d'erreurs
+      *commun au lieu de fausser les statistiques de la classe
+                 IF NOTES IS NOT NUMERIC
+                    MOVE SPACES TO LIGNE-ERREUR-BATCH
+                    STRING "ELEVESRE note invalide nom=" NOM
+                    INTO LIGNE-ERREUR-BATCH
+                    WRITE LIGNE-ERREUR-BATCH
+                 ELSE
+      *on garde la note de chaque éléve pour les statistiques de classe
+                    ADD 1 TO WS-NB-ELEVES
+                    MOVE NOTES TO WS-NOTE-ELEVE(WS-NB-ELEVES)
 
+                    IF NOTES GREATER THAN WS-SEUIL-REUSSITE
+                       ADD 1 TO WS-NB-REUSSI
+                       MOVE NOM TO WS-NOM(WS-NB-REUSSI)
+                       MOVE NOTES TO WS-NOTES(WS-NB-REUSSI)
+                       IF NOTES GREATER THAN OR EQUAL TO
+                       WS-SEUIL-MENTION
+                          ADD 1 TO WS-NB-MENTION
+                          MOVE NOM TO WS-NOM-M(WS-NB-MENTION)
+                          MOVE NOTES TO WS-NOTES-M(WS-NB-MENTION)
+                       END-IF
+      *on affiche les éléves qui sont sous le seuil de réussite
+                    ELSE
+                       DISPLAY "echoué " NOM NOTES
+                    END-IF
+                 END-IF
+
+                 COPY "../../copybooks/checkpoint-advance.copy".
            END-PERFORM.
 
-      *on n'oublie pas de fermer le fichier
+      *on n'oublie pas de fermer les fichiers
            CLOSE ELEVES.
+           CLOSE ERREURS-BATCH.
+
+      *le run est allé au bout du fichier, le point de reprise est
+      *remis à zéro pour que le prochain run reparte d'eleves record 1
+           COPY "../../copybooks/checkpoint-reset.copy".
 
-      *maintenant que les éléves qui ont réussi sont dans le tableau, on peux les écrires dans le fichier reussite.txt 
+      *maintenant que les éléves qui ont réussi sont dans le tableau,
+      *on peut les écrire dans le fichier reussite.txt
 
            OPEN OUTPUT REUSSI.
-           
-      *on sait combien d'éléves ont réussi 
-           PERFORM VARYING WS-INDEX-ECRIT FROM 1 BY 1 
-           UNTIL WS-INDEX-ECRIT EQUAL WS-INDEX-READ
-           
+
+      *on sait combien d'éléves ont réussi
+           PERFORM VARYING WS-INDEX-ECRIT FROM 1 BY 1
+           UNTIL WS-INDEX-ECRIT GREATER THAN WS-NB-REUSSI
+
               MOVE WS-NOM(WS-INDEX-ECRIT) TO NOM-REUSSI
               MOVE WS-NOTES(WS-INDEX-ECRIT) TO NOTES-REUSSI
               WRITE LIGNE-REUSSI
 
-           END-PERFORM. 
+           END-PERFORM.
+
+           CLOSE REUSSI.
+
+      *le tableau d'honneur : les éléves au-dessus du seuil de mention
+           OPEN OUTPUT REUSSI-MENTION.
+           PERFORM VARYING WS-INDEX-ECRIT FROM 1 BY 1
+           UNTIL WS-INDEX-ECRIT GREATER THAN WS-NB-MENTION
+              MOVE WS-NOM-M(WS-INDEX-ECRIT) TO NOM-MENTION
+              MOVE WS-NOTES-M(WS-INDEX-ECRIT) TO NOTES-MENTION
+              WRITE LIGNE-REUSSI-MENTION
+           END-PERFORM.
+           CLOSE REUSSI-MENTION.
+
+      *statistiques de la classe : moyenne, médiane, répartition par
+      *tranche de notes
+           PERFORM VARYING WS-INDEX-TRI FROM 1 BY 1
+           UNTIL WS-INDEX-TRI GREATER THAN WS-NB-ELEVES
+              ADD WS-NOTE-ELEVE(WS-INDEX-TRI) TO WS-SOMME-NOTES
+              EVALUATE TRUE
+                 WHEN WS-NOTE-ELEVE(WS-INDEX-TRI) < 10
+                    ADD 1 TO WS-NB-BAND-ECHEC
+                 WHEN WS-NOTE-ELEVE(WS-INDEX-TRI) < 14
+                    ADD 1 TO WS-NB-BAND-PASSABLE
+                 WHEN WS-NOTE-ELEVE(WS-INDEX-TRI) < 17
+                    ADD 1 TO WS-NB-BAND-BIEN
+                 WHEN OTHER
+                    ADD 1 TO WS-NB-BAND-TRESBIEN
+              END-EVALUATE
+           END-PERFORM.
+
+           IF WS-NB-ELEVES GREATER THAN 0
+              DIVIDE WS-SOMME-NOTES BY WS-NB-ELEVES
+              GIVING WS-MOYENNE-CLASSE
+           END-IF.
+
+      *on trie une copie des notes (tri à bulles, la classe est petite)
+      *pour pouvoir en extraire la médiane
+           PERFORM VARYING WS-INDEX-TRI FROM 1 BY 1
+           UNTIL WS-INDEX-TRI GREATER THAN WS-NB-ELEVES
+              PERFORM VARYING WS-INDEX-TRI2 FROM 1 BY 1
+              UNTIL WS-INDEX-TRI2 GREATER THAN
+              WS-NB-ELEVES - WS-INDEX-TRI
+                 IF WS-NOTE-ELEVE(WS-INDEX-TRI2) GREATER THAN
+                 WS-NOTE-ELEVE(WS-INDEX-TRI2 + 1)
+                    MOVE WS-NOTE-ELEVE(WS-INDEX-TRI2) TO WS-NOTE-TEMP
+                    MOVE WS-NOTE-ELEVE(WS-INDEX-TRI2 + 1)
+                    TO WS-NOTE-ELEVE(WS-INDEX-TRI2)
+                    MOVE WS-NOTE-TEMP
+                    TO WS-NOTE-ELEVE(WS-INDEX-TRI2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
+           IF WS-NB-ELEVES GREATER THAN 0
+              COMPUTE WS-MILIEU = (WS-NB-ELEVES + 1) / 2
+              MOVE WS-NOTE-ELEVE(WS-MILIEU) TO WS-MEDIANE
+           END-IF.
 
+           OPEN OUTPUT STATS.
+           MOVE SPACES TO LIGNE-STATS-CONTENU.
+           STRING "effectif " WS-NB-ELEVES
+           " moyenne " WS-MOYENNE-CLASSE
+           " mediane " WS-MEDIANE
+           INTO LIGNE-STATS-CONTENU
+           WRITE LIGNE-STATS.
+           MOVE SPACES TO LIGNE-STATS-CONTENU.
+           STRING "moins de 10: " WS-NB-BAND-ECHEC
+           " / 10-13: " WS-NB-BAND-PASSABLE
+           " / 14-16: " WS-NB-BAND-BIEN
+           " / 17-20: " WS-NB-BAND-TRESBIEN
+           INTO LIGNE-STATS-CONTENU
+           WRITE LIGNE-STATS.
+           CLOSE STATS.
 
-           CLOSE REUSSI
-           
-           
            STOP RUN.
