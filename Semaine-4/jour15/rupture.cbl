@@ -6,74 +6,278 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+      *l'inventaire porte désormais aussi le prix unitaire de chaque
+      *article, pour pouvoir chiffrer la valeur du stock en rupture
            SELECT INVENTAIRE ASSIGN TO "inventaire.txt"
-              ORGANIZATION IS LINE SEQUENTIAL. 
+              ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT ARTICLEVIDE ASSIGN TO "rupture.txt"
-              ORGANIZATION IS LINE SEQUENTIAL. 
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le bon de commande envoyé au fournisseur pour les articles sous
+      *le seuil de réapprovisionnement
+           SELECT BONCOMMANDE ASSIGN TO "bon-commande.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *l'historique des ruptures/alertes, alimenté à chaque run au lieu
+      *d'être écrasé, pour repérer les articles chroniquement sous le
+      *seuil
+           SELECT HISTO-RUPTURES ASSIGN TO "historique-ruptures.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISTO-STATUS.
+
+      *la valeur en euros du stock des articles sous le seuil, pour
+      *justifier le budget de réapprovisionnement auprès de la finance
+           SELECT VALORISATION ASSIGN TO "rapport-valorisation.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le point de reprise : la position dans inventaire.txt jusqu'où
+      *le dernier run a effectivement traité les articles
+           COPY "../../copybooks/checkpoint-select.copy"
+              REPLACING CHECKPOINT-FILE-LITERAL BY
+              "rupture-checkpoint.dat".
+
+      *le journal d'erreurs commun aux traitements de nuit (elevesRE,
+      *rupture, assurance, student), pour n'avoir qu'un seul fichier
+      *à surveiller au lieu d'un par traitement
+           SELECT ERREURS-BATCH ASSIGN TO "erreurs-batch.log"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS F-ERREURS-STATUS.
 
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD INVENTAIRE.
        01 LIGNE-INVENTAIRE.
            05 NOM-ARTICLE PIC X(10).
            05 RESTE-ARTICLE PIC 9(2).
+           05 PRIX-ARTICLE PIC 9(4)V99.
+
+       COPY "../../copybooks/checkpoint-fd.copy".
+
+       FD ERREURS-BATCH.
+       01 LIGNE-ERREUR-BATCH PIC X(120).
 
        FD ARTICLEVIDE.
        01 LIGNE-ARTICLE.
            05 NOM-ARTICLE-VIDE PIC X(10).
 
+       FD BONCOMMANDE.
+       01 LIGNE-COMMANDE.
+           05 NOM-ARTICLE-COMMANDE PIC X(10).
+           05 FILLER               PIC X.
+           05 QTE-COMMANDE         PIC 9(3).
+           05 FILLER               PIC X.
+           05 REF-FOURNISSEUR      PIC X(14).
+
+       FD HISTO-RUPTURES.
+       01 LIGNE-HISTO.
+           05 NOM-ARTICLE-HISTO  PIC X(10).
+           05 FILLER             PIC X.
+           05 DATE-HISTO         PIC 9(8).
+           05 FILLER             PIC X.
+           05 STOCK-HISTO        PIC 9(2).
+
+       FD VALORISATION.
+       01 LIGNE-VALORISATION.
+           05 NOM-ARTICLE-VALO  PIC X(10).
+           05 FILLER            PIC X.
+           05 STOCK-VALO        PIC 9(2).
+           05 FILLER            PIC X.
+           05 PRIX-VALO         PIC 9(4)V99.
+           05 FILLER            PIC X.
+           05 VALEUR-VALO       PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
 
       *la condition pour arrêter de lire
        01 WS-CONDITION-LECTURE PIC X VALUE "C".
 
-      *la tableau qui contiendra tous les noms des articles dont le stock est vide
-       
-       01 WS-TABLEAU-ARTICLE-VIDE OCCURS 15 TIMES.
+      *le seuil de réapprovisionnement : en dessous de ce stock restant
+      *on alerte les achats, pas seulement quand le stock est à zéro
+       01 WS-SEUIL-REAPPRO PIC 9(2) VALUE 5.
+
+      *le stock cible visé par la commande suggérée (2 fois le seuil)
+       01 WS-STOCK-CIBLE PIC 9(3).
+
+      *la date du jour, reportée dans l'historique des ruptures
+       01 WS-DATE-JOUR PIC 9(8).
+
+      *le statut du fichier historique, pour savoir s'il existe déjà
+       01 WS-HISTO-STATUS PIC X(2) VALUE SPACES.
+           88 WS-HISTO-STATUS-OK VALUE "00".
+
+      *le tableau qui contiendra tous les articles sous le seuil de
+      *réapprovisionnement ; WS-NB-VIDES suit le nombre réel
+      *d'articles trouvés, le tableau n'est donc plus limité à 15
+       01 WS-NB-VIDES PIC 9(4) VALUE 0.
+       01 WS-TABLEAU-ARTICLE-VIDE OCCURS 1 TO 9999 TIMES
+          DEPENDING ON WS-NB-VIDES.
            05 WS-NOM-ARTICLE-VIDE PIC X(10).
+           05 WS-STOCK-VIDE       PIC 9(2).
+           05 WS-PRIX-VIDE        PIC 9(4)V99.
 
-      *indice pour mettre les nom d'article dans le tableau, 
-      *servira également pour connaitre le nombre d'article en rupture de stock
-       01 WS-INDEX PIC 99 VALUE 1.
+      *index pour écrire les différents rapports à partir du tableau
+       01 WS-INDEX-ECRIT PIC 9(4).
 
-      *index pour écrire dans rupture.txt *
-       01 WS-INDEX-ECRIT PIC 99.
+      *le point de reprise : la position (nombre d'articles déjà
+      *traités) jusqu'où le dernier run d'inventaire.txt est allé
+       COPY "../../copybooks/checkpoint-ws.copy".
+       01 WS-INDEX-SAUT     PIC 9(6).
+
+      *le statut du journal d'erreurs commun, pour savoir s'il existe
+      *déjà d'un run précédent (le sien ou celui d'un autre traitement)
+       01 F-ERREURS-STATUS  PIC X(02) VALUE SPACE.
+           88 F-ERREURS-STATUS-OK VALUE "00".
 
        PROCEDURE DIVISION.
 
+      *le seuil de réapprovisionnement peut être ajusté à chaque run
+      *sans recompiler le programme
+           DISPLAY "seuil de reapprovisionnement (defaut 5)".
+           ACCEPT WS-SEUIL-REAPPRO.
+           IF WS-SEUIL-REAPPRO EQUAL 0
+              MOVE 5 TO WS-SEUIL-REAPPRO
+           END-IF.
+           COMPUTE WS-STOCK-CIBLE = WS-SEUIL-REAPPRO * 2.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+
+      *on regarde si un point de reprise existe d'un run précédent qui
+      *ne serait pas allé au bout d'inventaire.txt
+           COPY "../../copybooks/checkpoint-init.copy".
+
+      *le journal d'erreurs est commun aux traitements de nuit : on
+      *l'étend s'il existe déjà, sinon on le crée
+           OPEN INPUT ERREURS-BATCH.
+           IF F-ERREURS-STATUS-OK
+              CLOSE ERREURS-BATCH
+              OPEN EXTEND ERREURS-BATCH
+           ELSE
+              OPEN OUTPUT ERREURS-BATCH
+           END-IF.
+
       *on ouvre le fichier inventaire.txt
            OPEN INPUT INVENTAIRE.
 
-      *on lit le fichier en enregistrant tout les articles dont le stock est vide 
+      *on saute les articles déjà traités par le run précédent : on les
+      *reclasse quand même (sans réécrire dans le journal d'erreurs,
+      *déjà alimenté par le lancement précédent), sinon le tableau
+      *des ruptures perdrait tous les articles qui précèdent le point
+      *de reprise
+           IF WS-CHECKPOINT-POS GREATER THAN 0
+              PERFORM VARYING WS-INDEX-SAUT FROM 1 BY 1
+              UNTIL WS-INDEX-SAUT GREATER THAN WS-CHECKPOINT-POS
+              OR WS-CONDITION-LECTURE EQUAL "F"
+                 READ INVENTAIRE
+                 AT END
+                    MOVE "F" TO WS-CONDITION-LECTURE
+                 NOT AT END
+                    IF RESTE-ARTICLE IS NUMERIC
+                    AND PRIX-ARTICLE IS NUMERIC
+                    AND RESTE-ARTICLE < WS-SEUIL-REAPPRO
+                       ADD 1 TO WS-NB-VIDES
+                       MOVE NOM-ARTICLE
+                       TO WS-NOM-ARTICLE-VIDE(WS-NB-VIDES)
+                       MOVE RESTE-ARTICLE TO WS-STOCK-VIDE(WS-NB-VIDES)
+                       MOVE PRIX-ARTICLE TO WS-PRIX-VIDE(WS-NB-VIDES)
+                    END-IF
+              END-PERFORM
+           END-IF.
+
+      *on lit le fichier en enregistrant tout les articles dont le
+      *stock restant est sous le seuil de réapprovisionnement, avant
+      *que le rayon ne soit complètement vide
            PERFORM UNTIL WS-CONDITION-LECTURE EQUAL "F"
-              READ INVENTAIRE 
+              READ INVENTAIRE
               AT END
                  MOVE "F" TO WS-CONDITION-LECTURE
-              NOT AT END 
-                 IF FUNCTION NUMVAL(RESTE-ARTICLE) EQUAL 0
-                    MOVE NOM-ARTICLE TO WS-NOM-ARTICLE-VIDE(WS-INDEX)
-                    ADD 1 TO WS-INDEX
-                  ELSE
-                    DISPLAY NOM-ARTICLE " non vide"
-                  END-IF
+              NOT AT END
+      *un stock ou un prix non numérique est rejeté dans le journal
+      *d'erreurs commun au lieu de fausser les rapports
+                 IF RESTE-ARTICLE IS NOT NUMERIC
+                 OR PRIX-ARTICLE IS NOT NUMERIC
+                    MOVE SPACES TO LIGNE-ERREUR-BATCH
+                    STRING "RUPTURE ligne invalide article="
+                    NOM-ARTICLE
+                    INTO LIGNE-ERREUR-BATCH
+                    WRITE LIGNE-ERREUR-BATCH
+                 ELSE
+                    IF RESTE-ARTICLE < WS-SEUIL-REAPPRO
+                       ADD 1 TO WS-NB-VIDES
+                       MOVE NOM-ARTICLE
+                       TO WS-NOM-ARTICLE-VIDE(WS-NB-VIDES)
+                       MOVE RESTE-ARTICLE TO WS-STOCK-VIDE(WS-NB-VIDES)
+                       MOVE PRIX-ARTICLE TO WS-PRIX-VIDE(WS-NB-VIDES)
+                    ELSE
+                       DISPLAY NOM-ARTICLE " non vide"
+                    END-IF
+                 END-IF
+
+                 COPY "../../copybooks/checkpoint-advance.copy".
            END-PERFORM.
 
-      *on ferme le fichier
+      *on ferme les fichiers
            CLOSE INVENTAIRE.
+           CLOSE ERREURS-BATCH.
 
-      *on écrit maintenant les article en rupture de stocke dans rupture.txt 
+      *le run est allé au bout du fichier, le point de reprise est
+      *remis à zéro pour que le prochain run reparte d'inventaire
+      *record 1
+           COPY "../../copybooks/checkpoint-reset.copy".
+
+      *on écrit maintenant les articles sous le seuil dans rupture.txt
            OPEN OUTPUT ARTICLEVIDE.
+           OPEN OUTPUT BONCOMMANDE.
+           OPEN OUTPUT VALORISATION.
+
+      *l'historique des ruptures est complété run après run : on
+      *l'étend s'il existe déjà, sinon on le crée
+           OPEN INPUT HISTO-RUPTURES.
+           IF WS-HISTO-STATUS-OK
+              CLOSE HISTO-RUPTURES
+              OPEN EXTEND HISTO-RUPTURES
+           ELSE
+              OPEN OUTPUT HISTO-RUPTURES
+           END-IF.
 
-           PERFORM VARYING WS-INDEX-ECRIT FROM 1 BY 1 
-           UNTIL WS-INDEX-ECRIT EQUAL WS-INDEX 
-              MOVE WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT) 
+           PERFORM VARYING WS-INDEX-ECRIT FROM 1 BY 1
+           UNTIL WS-INDEX-ECRIT GREATER THAN WS-NB-VIDES
+              MOVE WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT)
               TO NOM-ARTICLE-VIDE
               WRITE LIGNE-ARTICLE
-           
-           END-PERFORM.
 
+      *le bon de commande fournisseur : on commande de quoi revenir au
+      *stock cible, avec une référence fournisseur par défaut tant que
+      *nous n'avons pas de fichier fournisseurs à interroger
+              MOVE WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT)
+              TO NOM-ARTICLE-COMMANDE
+              COMPUTE QTE-COMMANDE =
+                 WS-STOCK-CIBLE - WS-STOCK-VIDE(WS-INDEX-ECRIT)
+              STRING "FRN-"
+              WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT)(1:10)
+              DELIMITED BY SIZE INTO REF-FOURNISSEUR
+              WRITE LIGNE-COMMANDE
+
+      *l'historique garde une trace de cette alerte pour ce run
+              MOVE WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT)
+              TO NOM-ARTICLE-HISTO
+              MOVE WS-DATE-JOUR TO DATE-HISTO
+              MOVE WS-STOCK-VIDE(WS-INDEX-ECRIT) TO STOCK-HISTO
+              WRITE LIGNE-HISTO
+
+      *la valeur en euros du stock restant de l'article sous le seuil
+              MOVE WS-NOM-ARTICLE-VIDE(WS-INDEX-ECRIT)
+              TO NOM-ARTICLE-VALO
+              MOVE WS-STOCK-VIDE(WS-INDEX-ECRIT) TO STOCK-VALO
+              MOVE WS-PRIX-VIDE(WS-INDEX-ECRIT) TO PRIX-VALO
+              COMPUTE VALEUR-VALO = WS-STOCK-VIDE(WS-INDEX-ECRIT) *
+                 WS-PRIX-VIDE(WS-INDEX-ECRIT)
+              WRITE LIGNE-VALORISATION
+           END-PERFORM.
 
-           CLOSE ARTICLEVIDE. 
+           CLOSE ARTICLEVIDE.
+           CLOSE BONCOMMANDE.
+           CLOSE HISTO-RUPTURES.
+           CLOSE VALORISATION.
 
            STOP RUN.
