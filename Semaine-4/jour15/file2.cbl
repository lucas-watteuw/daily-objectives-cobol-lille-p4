@@ -11,6 +11,15 @@
            SELECT COMMANDE ASSIGN TO "num-commandes.txt"
               ORGANIZATION IS LINE SEQUENTIAL.
 
+      *les commandes dont le numéro client ne correspond à aucun
+      *client de clients.txt (typo, compte supprimé...)
+           SELECT ORPHELINES ASSIGN TO "commandes-orphelines.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *le nombre de commandes passées par client
+           SELECT TOTAUX ASSIGN TO "commandes-totaux.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,20 +35,46 @@
            05 NUM-COMMANDE1 PIC 9(4).
            05 NUM-COMMANDE2 PIC 9(5).
 
+       FD ORPHELINES.
+       01 LIGNE-ORPHELINE.
+           05 NUM-CLIENT-ORPHELINE PIC 9(2).
+           05 FILLER                PIC X.
+           05 NUM-COMMANDE1-ORPH    PIC 9(4).
+           05 FILLER                PIC X.
+           05 NUM-COMMANDE2-ORPH    PIC 9(5).
+
+       FD TOTAUX.
+       01 LIGNE-TOTAUX.
+           05 NUM-CLIENT-TOTAUX PIC 9(2).
+           05 FILLER             PIC X.
+           05 NOM-CLIENT-TOTAUX  PIC X(14).
+           05 FILLER             PIC X.
+           05 PRENOM-CLIENT-TOTAUX PIC X(11).
+           05 FILLER             PIC X.
+           05 NB-COMMANDES-TOTAUX PIC 9(4).
+
        WORKING-STORAGE SECTION.
 
-      *la table qui stockera les infos des clients
+      *la table qui stockera les infos des clients ; WS-NB-CLIENTS
+      *suit le nombre réel de lignes lues dans clients.txt, la table
+      *n'est donc plus limitée à 15 clients
+       01 WS-NB-CLIENTS PIC 9(4) VALUE 0.
        01 WS-TABLE.
-           05 WS-INFO-CLIENT OCCURS 15 TIMES.
+           05 WS-INFO-CLIENT OCCURS 1 TO 9999 TIMES
+              DEPENDING ON WS-NB-CLIENTS.
               10 WS-NUM-CLIENT PIC 9(2).
               10 WS-NOM-CLIENT PIC X(14).
               10 WS-PRENOM-CLIENT PIC X(11).
+              10 WS-NB-COMMANDES PIC 9(4) VALUE 0.
 
       *condition pour arrêter la lecture d'un fichier
        01 WS-CONDITION PIC X VALUE "C".
 
-      *le nombre de client
-       01 WS-NOMBRE-CLIENT PIC 99 VALUE 1.
+      *index pour rechercher un client dans la table et parcourir la
+      *table pour le rapport des totaux
+       01 WS-INDEX-CLIENT PIC 9(4).
+       01 WS-CLIENT-TROUVE PIC X VALUE "N".
+           88 WS-CLIENT-EST-TROUVE VALUE "O".
 
        PROCEDURE DIVISION.
       *on commence par ouvrir le fichier clients.txt
@@ -47,15 +82,15 @@
 
       *on enregistre tous le fichier clients.txt dans une table
            PERFORM UNTIL WS-CONDITION EQUAL "F"
-              READ CLIENT 
+              READ CLIENT
                  AT END
                     MOVE "F" TO WS-CONDITION
-                 NOT AT END  
-                    MOVE NUM-CLIENT TO WS-NUM-CLIENT(WS-NOMBRE-CLIENT)
-                    MOVE NOM-CLIENT TO WS-NOM-CLIENT(WS-NOMBRE-CLIENT)
-                    MOVE PRENOM-CLIENT TO 
-                       WS-PRENOM-CLIENT(WS-NOMBRE-CLIENT)
-                    ADD 1 TO WS-NOMBRE-CLIENT
+                 NOT AT END
+                    ADD 1 TO WS-NB-CLIENTS
+                    MOVE NUM-CLIENT TO WS-NUM-CLIENT(WS-NB-CLIENTS)
+                    MOVE NOM-CLIENT TO WS-NOM-CLIENT(WS-NB-CLIENTS)
+                    MOVE PRENOM-CLIENT TO
+                       WS-PRENOM-CLIENT(WS-NB-CLIENTS)
            END-PERFORM.
 
 
@@ -66,22 +101,58 @@
       *on réinitialise la condition de lecture
            MOVE "C" TO WS-CONDITION.
 
-      *on ouvre le fichier num-commandes.txt
+      *on ouvre le fichier num-commandes.txt et le fichier des
+      *commandes orphelines
            OPEN INPUT COMMANDE.
+           OPEN OUTPUT ORPHELINES.
 
       *on lit le fichier
-      *si le numéro client de la commande correspond à un client dans la table 
-      *on affiche le numéro client, numéro commande, nom client, prénom client
-      *sinon il n'y a rien à faire  
+      *si le numéro client de la commande correspond à un client dans
+      *la table on affiche le numéro client, numéro commande, nom
+      *client, prénom client, sinon la commande est orpheline
            PERFORM UNTIL WS-CONDITION EQUAL "F"
-              READ COMMANDE 
-                 AT END 
-                    MOVE "F" TO WS-CONDITION 
-                 NOT AT END 
+              READ COMMANDE
+                 AT END
+                    MOVE "F" TO WS-CONDITION
+                 NOT AT END
+                    MOVE "N" TO WS-CLIENT-TROUVE
+                    PERFORM VARYING WS-INDEX-CLIENT FROM 1 BY 1
+                    UNTIL WS-INDEX-CLIENT GREATER THAN WS-NB-CLIENTS
+                       IF WS-NUM-CLIENT(WS-INDEX-CLIENT) EQUAL
+                       NUM-CLIENT-COMMANDE
+                          SET WS-CLIENT-EST-TROUVE TO TRUE
+                          ADD 1 TO WS-NB-COMMANDES(WS-INDEX-CLIENT)
+                          DISPLAY NUM-CLIENT-COMMANDE " "
+                          NUM-COMMANDE1 " " NUM-COMMANDE2 " "
+                          WS-NOM-CLIENT(WS-INDEX-CLIENT) " "
+                          WS-PRENOM-CLIENT(WS-INDEX-CLIENT)
+                       END-IF
+                    END-PERFORM
+                    IF NOT WS-CLIENT-EST-TROUVE
+                       MOVE NUM-CLIENT-COMMANDE TO NUM-CLIENT-ORPHELINE
+                       MOVE NUM-COMMANDE1 TO NUM-COMMANDE1-ORPH
+                       MOVE NUM-COMMANDE2 TO NUM-COMMANDE2-ORPH
+                       WRITE LIGNE-ORPHELINE
+                    END-IF
            END-PERFORM.
 
 
-      *on ferme le fichier
+      *on ferme les fichiers
            CLOSE COMMANDE.
+           CLOSE ORPHELINES.
+
+      *on écrit le nombre de commandes passées par chaque client
+           OPEN OUTPUT TOTAUX.
+           PERFORM VARYING WS-INDEX-CLIENT FROM 1 BY 1
+           UNTIL WS-INDEX-CLIENT GREATER THAN WS-NB-CLIENTS
+              MOVE WS-NUM-CLIENT(WS-INDEX-CLIENT) TO NUM-CLIENT-TOTAUX
+              MOVE WS-NOM-CLIENT(WS-INDEX-CLIENT) TO NOM-CLIENT-TOTAUX
+              MOVE WS-PRENOM-CLIENT(WS-INDEX-CLIENT)
+              TO PRENOM-CLIENT-TOTAUX
+              MOVE WS-NB-COMMANDES(WS-INDEX-CLIENT)
+              TO NB-COMMANDES-TOTAUX
+              WRITE LIGNE-TOTAUX
+           END-PERFORM.
+           CLOSE TOTAUX.
 
            STOP RUN.
