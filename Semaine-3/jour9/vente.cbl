@@ -2,43 +2,199 @@
        PROGRAM-ID. vente.
        AUTHOR. lucas.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *le catalogue est désormais persisté : le nom et le prix ne sont
+      *saisis qu'une fois, seuls les ventes et le stock sont mis à
+      *jour à chaque run
+           SELECT PRODUITS ASSIGN TO "produits.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRODUITS-STATUS.
+
+      *l'historique des ventes hebdomadaires, complété run après run
+      *pour suivre la tendance produit par produit
+           SELECT HISTORIQUE-VENTES ASSIGN TO "historique-ventes.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISTVENTES-STATUS.
+
+      *les alertes de stock bas, calculées à partir du rythme de vente
+      *et non plus d'un simple chiffre de stock brut
+           SELECT ALERTES ASSIGN TO "alertes-stock.txt"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PRODUITS.
+       01 LIGNE-PRODUIT.
+           05 F-NOM          PIC X(20).
+           05 F-PRIX         PIC 9(4).
+           05 F-VENTE-HEBDO  PIC 9(4).
+           05 F-STOCK        PIC 9(4).
+
+       FD HISTORIQUE-VENTES.
+       01 LIGNE-HISTORIQUE.
+           05 H-NOM          PIC X(20).
+           05 FILLER         PIC X.
+           05 H-DATE         PIC 9(8).
+           05 FILLER         PIC X.
+           05 H-VENTE-HEBDO  PIC 9(4).
+
+       FD ALERTES.
+       01 LIGNE-ALERTE.
+           05 A-NOM          PIC X(20).
+           05 FILLER         PIC X.
+           05 A-STOCK        PIC 9(4).
+           05 FILLER         PIC X.
+           05 A-VENTE-HEBDO  PIC 9(4).
+           05 FILLER         PIC X.
+           05 A-SEMAINES-RESTANTES PIC 9V9.
+
        WORKING-STORAGE SECTION.
 
       *un créer un tableau de produit
-      *un produit est défini par un nom, un prix, le nombre vendu cette semaine
-      *ainsi que le stock restant
-       01 WS-TAB-PRODUITS OCCURS 4 TIMES.
+      *un produit est défini par un nom, un prix, le nombre vendu cette
+      *semaine ainsi que le stock restant ; WS-NB-PRODUITS suit le
+      *nombre réel de produits du catalogue, qui n'est donc plus
+      *limité à 4
+       01 WS-NB-PRODUITS PIC 9(4) VALUE 0.
+       01 WS-TAB-PRODUITS OCCURS 1 TO 9999 TIMES
+          DEPENDING ON WS-NB-PRODUITS.
                05 WS-NOM PIC X(20).
                05 WS-PRIX PIC 9(4).
                05 WS-VENTE-HEBDO PIC 9(4).
                05 WS-STOCK PIC 9(4).
       *l'index qui nous sera utile pour parcourir le tableau
-       01 WS-INDEX PIC 9.
+       01 WS-INDEX PIC 9(4).
+
+      *le statut du fichier catalogue, pour savoir s'il existe déjà
+       01 WS-PRODUITS-STATUS PIC X(2) VALUE SPACES.
+           88 WS-PRODUITS-STATUS-OK VALUE "00".
+
+      *le statut de l'historique des ventes, pour savoir s'il existe
+      *déjà (sinon OPEN EXTEND échoue sur un système où il n'a jamais
+      *été créé)
+       01 WS-HISTVENTES-STATUS PIC X(2) VALUE SPACES.
+           88 WS-HISTVENTES-STATUS-OK VALUE "00".
+
+      *réponse O/N de l'utilisateur pour ajouter un nouveau produit
+       01 WS-REPONSE PIC X VALUE "N".
+           88 WS-REPONSE-OUI VALUE "O" "o".
+
+      *la date du jour, reportée dans l'historique des ventes
+       01 WS-DATE-JOUR PIC 9(8).
+
+      *le nombre de semaines de stock restant au rythme de vente actuel
+       01 WS-SEMAINES-RESTANTES PIC 9V9.
+
+      *le seuil, en semaines, en dessous duquel on alerte
+       01 WS-SEUIL-SEMAINES PIC 9V9 VALUE 2.0.
 
        PROCEDURE DIVISION.
-       
-      *on commence par définir nos produits
-           DISPLAY "entrer les noms, prix et ventes hebdomadaires des "
-           "produits, ainsi que leur stocks".
-
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER 
-           THAN 4
-           DISPLAY "quelle est le nom du produit?"
-           ACCEPT WS-NOM(WS-INDEX)
-           DISPLAY "quelle est le prix du produit?"
-           ACCEPT WS-PRIX(WS-INDEX)
-           DISPLAY "combien de fois ce produit fut vendu cette semaine?"
-           ACCEPT WS-VENTE-HEBDO(WS-INDEX)
-           DISPLAY "quelle quantité il reste de ce produit?"
-           ACCEPT WS-STOCK(WS-INDEX)
+
+      *on recharge le catalogue persisté s'il existe déjà
+           OPEN INPUT PRODUITS.
+           IF WS-PRODUITS-STATUS-OK
+              PERFORM UNTIL WS-PRODUITS-STATUS NOT EQUAL "00"
+                 READ PRODUITS
+                    AT END
+                       MOVE "10" TO WS-PRODUITS-STATUS
+                    NOT AT END
+                       ADD 1 TO WS-NB-PRODUITS
+                       MOVE F-NOM TO WS-NOM(WS-NB-PRODUITS)
+                       MOVE F-PRIX TO WS-PRIX(WS-NB-PRODUITS)
+                       MOVE F-VENTE-HEBDO TO
+                          WS-VENTE-HEBDO(WS-NB-PRODUITS)
+                       MOVE F-STOCK TO WS-STOCK(WS-NB-PRODUITS)
+                 END-READ
+              END-PERFORM
+              CLOSE PRODUITS
+           END-IF.
+
+      *pour chaque produit déjà connu, seules les ventes de la semaine
+      *et le stock restant sont redemandés : le nom et le prix ne
+      *changent pas d'une semaine à l'autre
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PRODUITS
+              DISPLAY "produit " WS-NOM(WS-INDEX)
+              " (prix " WS-PRIX(WS-INDEX) ")"
+              DISPLAY "combien de fois vendu cette semaine?"
+              ACCEPT WS-VENTE-HEBDO(WS-INDEX)
+              DISPLAY "quelle quantité il reste de ce produit?"
+              ACCEPT WS-STOCK(WS-INDEX)
+           END-PERFORM.
+
+      *on propose ensuite d'ajouter de nouveaux produits au catalogue
+           DISPLAY "ajouter un nouveau produit? (O/N)".
+           ACCEPT WS-REPONSE.
+           PERFORM UNTIL NOT WS-REPONSE-OUI
+              ADD 1 TO WS-NB-PRODUITS
+              DISPLAY "quel est le nom du produit?"
+              ACCEPT WS-NOM(WS-NB-PRODUITS)
+              DISPLAY "quel est le prix du produit?"
+              ACCEPT WS-PRIX(WS-NB-PRODUITS)
+              DISPLAY "combien de fois ce produit fut vendu cette "
+              "semaine?"
+              ACCEPT WS-VENTE-HEBDO(WS-NB-PRODUITS)
+              DISPLAY "quelle quantité il reste de ce produit?"
+              ACCEPT WS-STOCK(WS-NB-PRODUITS)
+              DISPLAY "ajouter un autre nouveau produit? (O/N)"
+              ACCEPT WS-REPONSE
+           END-PERFORM.
+
+      *on réécrit le catalogue complet avec les nombres à jour
+           OPEN OUTPUT PRODUITS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PRODUITS
+              MOVE WS-NOM(WS-INDEX) TO F-NOM
+              MOVE WS-PRIX(WS-INDEX) TO F-PRIX
+              MOVE WS-VENTE-HEBDO(WS-INDEX) TO F-VENTE-HEBDO
+              MOVE WS-STOCK(WS-INDEX) TO F-STOCK
+              WRITE LIGNE-PRODUIT
+           END-PERFORM.
+           CLOSE PRODUITS.
+
+      *on complète l'historique des ventes hebdomadaires pour pouvoir
+      *suivre la tendance semaine après semaine, et on calcule les
+      *alertes de stock bas selon le rythme de vente de chaque produit
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           OPEN INPUT HISTORIQUE-VENTES.
+           IF WS-HISTVENTES-STATUS-OK
+              CLOSE HISTORIQUE-VENTES
+              OPEN EXTEND HISTORIQUE-VENTES
+           ELSE
+              OPEN OUTPUT HISTORIQUE-VENTES
+           END-IF.
+           OPEN OUTPUT ALERTES.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PRODUITS
+              MOVE WS-NOM(WS-INDEX) TO H-NOM
+              MOVE WS-DATE-JOUR TO H-DATE
+              MOVE WS-VENTE-HEBDO(WS-INDEX) TO H-VENTE-HEBDO
+              WRITE LIGNE-HISTORIQUE
+
+      *un produit qui ne se vend pas n'épuisera jamais son stock, donc
+      *pas d'alerte à calculer pour lui
+              IF WS-VENTE-HEBDO(WS-INDEX) GREATER THAN 0
+                 DIVIDE WS-STOCK(WS-INDEX) BY WS-VENTE-HEBDO(WS-INDEX)
+                 GIVING WS-SEMAINES-RESTANTES
+                 IF WS-SEMAINES-RESTANTES LESS THAN WS-SEUIL-SEMAINES
+                    MOVE WS-NOM(WS-INDEX) TO A-NOM
+                    MOVE WS-STOCK(WS-INDEX) TO A-STOCK
+                    MOVE WS-VENTE-HEBDO(WS-INDEX) TO A-VENTE-HEBDO
+                    MOVE WS-SEMAINES-RESTANTES TO A-SEMAINES-RESTANTES
+                    WRITE LIGNE-ALERTE
+                 END-IF
+              END-IF
            END-PERFORM.
+           CLOSE HISTORIQUE-VENTES.
+           CLOSE ALERTES.
 
            DISPLAY "il est temps d'afficher les produits du magasin".
            DISPLAY " ".
       *on affiche désormais les caractéristiques des produits du magasin
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX GREATER 
-           THAN 4
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+           UNTIL WS-INDEX GREATER THAN WS-NB-PRODUITS
            DISPLAY "le nom du produit est " WS-NOM(WS-INDEX)
            DISPLAY "le prix du produit est " WS-PRIX(WS-INDEX)
            DISPLAY "ce produit fut vendu cette semaine "
@@ -48,4 +204,3 @@
            END-PERFORM.
 
            STOP RUN.
-           
\ No newline at end of file
